@@ -1,29 +1,956 @@
-      * Pointer dereferencing - typed pointers
-
-       01 type1 typedef.                  *> typedef name/typedef compnent.
-          03 component-1 pic x(10) value "ha-ha".       *> typedef component
-          03 component-2 pic xxxx comp-5. *> typedef component
- 
-       01 ptr-type1 pointer type1 typedef.
-       01 p1 ptr-type1.                   *> typed pointer 
-       01 p2 pointer ptr-type1.           *> a pointer to pointer of type1
- 
-       01 grp1 type1.
-       01 grp2 type1.
- 
-       set p1 to address of grp1.
-       set p2 to address of p1
-
-      *> pointer : dereferencing. 
-      *> Can do multiple layers of dereferencing if the typedef component is also a pointer
-
-       move 10 to p2::ptr-type1::component-2
-       move grp2 to p1::type1
-       move grp2 to p2::ptr-type1::data
-       display p2::ptr-type1::data.
-
-      *> pointer AT dereferencing
-
-       move 20 to component-2 at p1
-       move data at p1 to grp2
-       move type1 at p1 to grp2 *> also allowed
+      *****************************************************************
+      *  PROGRAM-ID.  DANO1                                            *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2024-02-12.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Typed-pointer dereferencing demonstration - ptr-type1/p1/p2   *
+      *  chasing grp1 and grp2, both type1 records.                    *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2024-02-12  DLO   Original - grp1/grp2 seeded from a VALUE   *
+      *                      clause / literal MOVE ("ha-ha", 10, 20),  *
+      *                      throwaway data.                            *
+      *    2026-08-09  DLO   grp2 now loaded from / rewritten to        *
+      *                      TYPE1MST, the same indexed master DANO    *
+      *                      uses, so this walk carries real data      *
+      *                      across batch cycles.                       *
+      *    2026-08-09  DLO   type1 gained component-3 (a NEXT pointer) *
+      *                      so grp2 can head a chain of type1 records  *
+      *                      rather than being a one-off pointer target.*
+      *                      2100-WALK-CHAIN now follows component-3    *
+      *                      end to end - the chain, not a single pair,*
+      *                      is the normal processing mode.             *
+      *    2026-08-09  DLO   Turned into a callable subprogram, driven *
+      *                      by LK-CONTROL - LK-RECORD-COUNT now sizes *
+      *                      the chain DANODRV asked for.               *
+      *    2026-08-09  DLO   2100-WALK-CHAIN now accumulates a record  *
+      *                      count and a component-2 total as it       *
+      *                      walks, and 2900-CONTROL-REPORT prints the *
+      *                      run-end control total operations can      *
+      *                      reconcile against the source feed.         *
+      *    2026-08-09  DLO   SETs of p1/p2 to an ADDRESS OF now run     *
+      *                      through the shared PTRCHKWS/PTRCHKPD       *
+      *                      verify macro.                               *
+      *    2026-08-09  DLO   2050-BUILD-CHAIN now loads WS-CHAIN-TABLE  *
+      *                      from TYPE1IN, a sequential feed of real     *
+      *                      component-1/component-2 pairs, when that   *
+      *                      file is present; the synthetic CHAINnnn    *
+      *                      generator remains as the fallback when no  *
+      *                      feed is supplied for the run.               *
+      *    2026-08-09  DLO   1200-CHECKPOINT-RESTART reads DANOCKPT (if  *
+      *                      one exists) for the last component-1 key   *
+      *                      completed by a prior run, and 2100-WALK-    *
+      *                      CHAIN skips the chain forward to that      *
+      *                      point instead of starting over; every       *
+      *                      WS-CHECKPOINT-INTERVAL records the walk     *
+      *                      writes a fresh checkpoint of its own.       *
+      *    2026-08-09  DLO   2010-COMPARE-RECORDS added - before the     *
+      *                      bulk MOVE GRP2 TO P1::TYPE1 overwrites      *
+      *                      grp1, its prior contents are snapshotted    *
+      *                      and diffed field by field against the      *
+      *                      incoming grp2, so the report shows what     *
+      *                      the MOVE is about to change.                *
+      *    2026-08-09  DLO   Added 2200-BULK-CHAIN-PASS, a subscript-    *
+      *                      only walk of WS-CHAIN-TABLE with no p1      *
+      *                      SET/:: dereference at all, and 2950-        *
+      *                      CYCLE-TIME-REPORT, which times 2100-WALK-   *
+      *                      CHAIN's pointer style against the new       *
+      *                      bulk pass over the same table and reports   *
+      *                      both, so we know how much the :: style      *
+      *                      actually costs once volumes grow.           *
+      *    2026-08-09  DLO   2020-SHARE-WITH-DANO3 added - GRP1 is now  *
+      *                      passed BY REFERENCE to DANO3 right after    *
+      *                      2000-PROCESS-CHAIN touches it, so DANO3's   *
+      *                      coercion logic runs against the very        *
+      *                      record this program is already holding a   *
+      *                      pointer to, and this program picks up      *
+      *                      whatever DANO3 did to it on return.         *
+      *    2026-08-09  DLO   2900-CONTROL-REPORT now also feeds the      *
+      *                      standard CTLRPTWS/CTLRPTPD trailer (records *
+      *                      read/set-ok/rejected, hash total) from the  *
+      *                      same WS-CTL-* totals, so this run ends the  *
+      *                      same way DANO and DANO2 now do, alongside   *
+      *                      the existing feed-reconciliation totals.   *
+      *    2026-08-09  DLO   Every SET of P1/P2/P-SNAP/WS-COMPARE-PTR-*  *
+      *                      in 2000-PROCESS-CHAIN, and every MOVE       *
+      *                      through one of them, now writes a line to   *
+      *                      PTRAUDIT via the shared PTRAUDWS/PTRAUDPD   *
+      *                      macro, so the auditors get a program/       *
+      *                      pointer/field/timestamp trail instead of    *
+      *                      having to trace the :: and AT syntax below. *
+      *    2026-08-09  DLO   COMPONENT-3 is now forced to NULL           *
+      *                      immediately before every WRITE/REWRITE of  *
+      *                      TYPE1M-RECORD.  GRP2's live COMPONENT-3     *
+      *                      points into this run's own WS-CHAIN-TABLE  *
+      *                      once 2050-BUILD-CHAIN runs, and that        *
+      *                      address is meaningless the moment this      *
+      *                      run ends - the in-memory chain walk is      *
+      *                      unaffected since it never touches the       *
+      *                      copy on TYPE1M-RECORD, only GRP2 itself.    *
+      *    2026-08-09  DLO   WS-CHAIN-TABLE grown from 1000 to 9999      *
+      *                      entries (the ceiling of WS-CHAIN-SIZE's     *
+      *                      PIC 9(4) COMP) so a feed at or near our     *
+      *                      stated nightly volumes no longer runs out   *
+      *                      of room; 2040-LOAD-CHAIN-SOURCE now counts  *
+      *                      (rather than silently drops) any TYPE1IN    *
+      *                      records past that capacity and warns with  *
+      *                      a discard count, and 2050-BUILD-CHAIN       *
+      *                      clamps an oversize synthetic request the    *
+      *                      same way instead of leaving WS-CHAIN-SIZE   *
+      *                      at its unrelated default of 5.              *
+      *    2026-08-09  DLO   2020-SHARE-WITH-DANO3 now sets LK-AUDIT-     *
+      *                      OPEN-FLAG before the CALL and clears it on   *
+      *                      return, so DANO3 shares this program's own   *
+      *                      open PTRAUDIT FCB instead of a second OPEN   *
+      *                      EXTEND failing and falling back to OPEN      *
+      *                      OUTPUT, which was truncating every audit     *
+      *                      line already written this run.  Also added   *
+      *                      the WS-PTR-CHECK-TAG record-tag check to      *
+      *                      every SET of P1/P2 (2000-PROCESS-CHAIN,       *
+      *                      2050-BUILD-CHAIN, 2066-LINK-CHAIN-ENTRY),      *
+      *                      added the missing PTRAUDIT logging for the    *
+      *                      P-SNAP/WS-COMPARE-PTR-1/WS-COMPARE-PTR-2       *
+      *                      SETs and the pointer SETs inside 2050/2066,   *
+      *                      guarded 2050-BUILD-CHAIN's chain-head SET     *
+      *                      against an empty (zero-size) chain so an      *
+      *                      empty feed no longer walks a phantom node,    *
+      *                      added a restart-key-not-found warning to      *
+      *                      2105-SKIP-TO-RESTART-POINT, and rewrote       *
+      *                      2950-CYCLE-TIME-REPORT's elapsed-time math    *
+      *                      to convert HHMMSSCC to centiseconds-since-    *
+      *                      midnight before subtracting, so a minute or  *
+      *                      hour boundary no longer reports a bogus       *
+      *                      elapsed time the way a plain SUBTRACT did.    *
+      *    2026-08-09  DLO   COPY TYPE1CPY moved ahead of the FD that      *
+      *                      types TYPE1M-RECORD AS type1, into FILE       *
+      *                      SECTION itself, so the typedef is declared    *
+      *                      before its first use instead of after it.    *
+      *    2026-08-09  DLO   2060-BUILD-CHAIN-ENTRY no longer STRINGs      *
+      *                      WS-CHAIN-IDX directly - an INDEXED BY         *
+      *                      index-name is not USAGE DISPLAY and cannot    *
+      *                      be a STRING operand.  It is now SET into      *
+      *                      WS-CHAIN-IDX-DISP first.  2900-CONTROL-       *
+      *                      REPORT's CTL-RECORDS-REJECTED now reports     *
+      *                      WS-CHAIN-OVERFLOW-COUNT instead of a          *
+      *                      hardcoded zero.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANO1.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2024-02-12.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPE1-MASTER-FILE ASSIGN TO "TYPE1MST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPONENT-1 OF TYPE1M-RECORD
+               FILE STATUS IS WS-TYPE1M-STATUS.
+
+           SELECT TYPE1-INPUT-FILE ASSIGN TO "TYPE1IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TYPE1IN-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DANOCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           COPY PTRAUDSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TYPE1CPY.
+
+       FD  TYPE1-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1M-RECORD                type1.
+
+       COPY PTRAUDFD.
+
+       FD  TYPE1-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1IN-RECORD.
+           05  TIR-COMPONENT-1          pic x(10).
+           05  TIR-COMPONENT-2          pic 9(04).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COMPONENT-1         pic x(10).
+           05  CKPT-RECORD-COUNT        pic 9(09).
+
+       WORKING-STORAGE SECTION.
+       COPY PTRCHKWS.
+       COPY PTRAUDWS.
+       COPY CTLRPTWS.
+
+       01  p1                           ptr-type1.
+      *                                      *> typed pointer
+       01  p2                           pointer ptr-type1.
+      *                                      *> a pointer to pointer of type1
+
+       01  grp1                         type1.
+       01  grp2                         type1.
+
+       01  WS-COMPARE-SNAPSHOT          type1.
+       01  p-snap                       pointer type1.
+
+       01  WS-COMPARE-PTR-1             pointer type1.
+       01  WS-COMPARE-PTR-2             pointer type1.
+       01  WS-COMPARE-LABEL-1           pic x(10).
+       01  WS-COMPARE-LABEL-2           pic x(10).
+
+       01  WS-CHAIN-SIZE                pic 9(4) comp value 5.
+       01  WS-CHAIN-CAPACITY            pic 9(4) comp value 9999.
+       01  WS-CHAIN-OVERFLOW-COUNT      pic 9(09) comp value 0.
+       01  WS-CHAIN-IDX-DISP            pic 9(04).
+      *                                    *> WS-CHAIN-IDX (below) is an
+      *                                    *> INDEX data item, not USAGE
+      *                                    *> DISPLAY - it cannot be used
+      *                                    *> directly as a STRING operand,
+      *                                    *> so 2060-BUILD-CHAIN-ENTRY SETs
+      *                                    *> its value in here first.
+       01  WS-CHAIN-TABLE.
+           05  WS-CHAIN-ENTRY           type1
+                                         occurs 9999 times
+                                         indexed by WS-CHAIN-IDX.
+
+       01  WS-SWITCHES.
+           05  WS-TYPE1M-STATUS         pic x(02).
+               88  WS-TYPE1M-OK                  value "00".
+               88  WS-TYPE1M-NOTFOUND            value "23".
+           05  WS-TYPE1IN-STATUS        pic x(02).
+               88  WS-TYPE1IN-OK                 value "00".
+               88  WS-TYPE1IN-EOF                value "10".
+           05  WS-CHAIN-SOURCE          pic x(01).
+               88  WS-CHAIN-FROM-FEED             value "F".
+               88  WS-CHAIN-FROM-SYNTHETIC        value "S".
+           05  WS-CHECKPOINT-STATUS     pic x(02).
+               88  WS-CHECKPOINT-OK              value "00".
+               88  WS-CHECKPOINT-EOF             value "10".
+           05  WS-RESTART-SWITCH        pic x(01) value "N".
+               88  WS-RESTART-ACTIVE              value "Y".
+           05  WS-RESTART-FOUND-SWITCH  pic x(01) value "N".
+               88  WS-RESTART-KEY-MATCHED         value "Y".
+
+       01  WS-GRP2-KEY                  pic x(10) value "ha-ha".
+
+       01  WS-RESTART-KEY               pic x(10).
+       01  WS-CHECKPOINT-INTERVAL       pic 9(04) comp value 100.
+       01  WS-CKPT-QUOTIENT             pic 9(09) comp.
+       01  WS-CKPT-REMAINDER            pic 9(09) comp.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-CTL-RECORD-COUNT      pic 9(09) comp value 0.
+           05  WS-CTL-COMPONENT-2-TOTAL pic 9(09) comp value 0.
+
+       01  WS-BULK-TOTALS.
+           05  WS-BULK-RECORD-COUNT      pic 9(09) comp value 0.
+           05  WS-BULK-COMPONENT-2-TOTAL pic 9(09) comp value 0.
+
+       01  WS-CYCLE-TIMES.
+           05  WS-POINTER-START-TIME     pic 9(08) comp.
+           05  WS-POINTER-END-TIME       pic 9(08) comp.
+           05  WS-POINTER-START-CENTISECS pic 9(09) comp.
+           05  WS-POINTER-END-CENTISECS  pic 9(09) comp.
+           05  WS-POINTER-ELAPSED        pic s9(09) comp.
+           05  WS-BULK-START-TIME        pic 9(08) comp.
+           05  WS-BULK-END-TIME          pic 9(08) comp.
+           05  WS-BULK-START-CENTISECS   pic 9(09) comp.
+           05  WS-BULK-END-CENTISECS     pic 9(09) comp.
+           05  WS-BULK-ELAPSED           pic s9(09) comp.
+
+      *    HHMMSSCC (as ACCEPT ... FROM TIME returns it) is not a
+      *    linear unit - a straight SUBTRACT of two such values is
+      *    wrong across a minute or hour boundary, not just at
+      *    midnight (10595999 to 11000001 subtracts to 00400002, read
+      *    as 40 minutes, when only hundredths of a second elapsed).
+      *    WS-TIME-CONVERT reduces a single HHMMSSCC value to total
+      *    centiseconds since midnight, so the two timestamps below
+      *    are subtracted on one linear scale instead.
+       01  WS-TIME-CONVERT.
+           05  WS-TIME-HHMMSSCC          pic 9(08) comp.
+           05  WS-TIME-HH                pic 9(02) comp.
+           05  WS-TIME-MM                pic 9(02) comp.
+           05  WS-TIME-SS                pic 9(02) comp.
+           05  WS-TIME-CC                pic 9(02) comp.
+           05  WS-TIME-REM1              pic 9(08) comp.
+           05  WS-TIME-REM2              pic 9(08) comp.
+           05  WS-TIME-CENTISECONDS      pic 9(09) comp.
+
+       LINKAGE SECTION.
+       COPY DANOCTL.
+
+       PROCEDURE DIVISION USING LK-CONTROL.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANO1"                 TO WS-PROGRAM-NAME
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 1200-CHECKPOINT-RESTART THRU 1200-EXIT
+           PERFORM 2000-PROCESS-CHAIN   THRU 2000-EXIT
+           PERFORM 2020-SHARE-WITH-DANO3 THRU 2020-EXIT
+           PERFORM 2050-BUILD-CHAIN     THRU 2050-EXIT
+
+           ACCEPT WS-POINTER-START-TIME FROM TIME
+           PERFORM 2100-WALK-CHAIN      THRU 2100-EXIT
+           ACCEPT WS-POINTER-END-TIME   FROM TIME
+
+           MOVE WS-POINTER-START-TIME  TO WS-TIME-HHMMSSCC
+           PERFORM 8700-CONVERT-TIME-TO-CENTISECONDS THRU 8700-EXIT
+           MOVE WS-TIME-CENTISECONDS   TO WS-POINTER-START-CENTISECS
+
+           MOVE WS-POINTER-END-TIME    TO WS-TIME-HHMMSSCC
+           PERFORM 8700-CONVERT-TIME-TO-CENTISECONDS THRU 8700-EXIT
+           MOVE WS-TIME-CENTISECONDS   TO WS-POINTER-END-CENTISECS
+
+           SUBTRACT WS-POINTER-START-CENTISECS FROM
+                    WS-POINTER-END-CENTISECS GIVING WS-POINTER-ELAPSED
+
+           ACCEPT WS-BULK-START-TIME    FROM TIME
+           PERFORM 2200-BULK-CHAIN-PASS THRU 2200-EXIT
+           ACCEPT WS-BULK-END-TIME      FROM TIME
+
+           MOVE WS-BULK-START-TIME     TO WS-TIME-HHMMSSCC
+           PERFORM 8700-CONVERT-TIME-TO-CENTISECONDS THRU 8700-EXIT
+           MOVE WS-TIME-CENTISECONDS   TO WS-BULK-START-CENTISECS
+
+           MOVE WS-BULK-END-TIME       TO WS-TIME-HHMMSSCC
+           PERFORM 8700-CONVERT-TIME-TO-CENTISECONDS THRU 8700-EXIT
+           MOVE WS-TIME-CENTISECONDS   TO WS-BULK-END-CENTISECS
+
+           SUBTRACT WS-BULK-START-CENTISECS FROM
+                    WS-BULK-END-CENTISECS GIVING WS-BULK-ELAPSED
+
+           PERFORM 2900-CONTROL-REPORT  THRU 2900-EXIT
+           PERFORM 2950-CYCLE-TIME-REPORT THRU 2950-EXIT
+           PERFORM 3000-TERMINATE       THRU 3000-EXIT
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE - load grp2 from the shared master, grp1     *
+      *                    starts life as a fresh working record      *
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 8550-OPEN-AUDIT-LOG THRU 8550-EXIT
+           OPEN I-O TYPE1-MASTER-FILE
+           IF NOT WS-TYPE1M-OK AND NOT WS-TYPE1M-NOTFOUND
+               DISPLAY "DANO1: OPEN TYPE1MST FAILED, STATUS "
+                       WS-TYPE1M-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE WS-GRP2-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           READ TYPE1-MASTER-FILE
+               INVALID KEY
+                   PERFORM 1100-SEED-GRP2-RECORD THRU 1100-EXIT
+           END-READ
+
+           MOVE TYPE1M-RECORD TO grp2.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-SEED-GRP2-RECORD - first run, no master record yet      *
+      *****************************************************************
+       1100-SEED-GRP2-RECORD.
+           MOVE WS-GRP2-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           MOVE 0           TO COMPONENT-2 OF TYPE1M-RECORD
+           SET COMPONENT-3 OF TYPE1M-RECORD TO NULL
+           WRITE TYPE1M-RECORD
+               INVALID KEY
+                   DISPLAY "DANO1: UNABLE TO SEED TYPE1MST"
+                   MOVE 16 TO RETURN-CODE
+           END-WRITE.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1200-CHECKPOINT-RESTART - a prior run's DANOCKPT, if one is   *
+      *                            on hand, supplies the last          *
+      *                            component-1 key completed so this   *
+      *                            run's chain walk can skip past it   *
+      *                            instead of reprocessing it; either  *
+      *                            way, a fresh DANOCKPT is opened for *
+      *                            this run's own checkpoints          *
+      *****************************************************************
+       1200-CHECKPOINT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+               PERFORM 1220-SCAN-CHECKPOINT THRU 1220-EXIT
+                   UNTIL WS-CHECKPOINT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1210-READ-CHECKPOINT                                         *
+      *****************************************************************
+       1210-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CHECKPOINT-EOF TO TRUE
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1220-SCAN-CHECKPOINT - the last record on the old checkpoint *
+      *                         file is the one that matters          *
+      *****************************************************************
+       1220-SCAN-CHECKPOINT.
+           MOVE CKPT-COMPONENT-1 TO WS-RESTART-KEY
+           SET WS-RESTART-ACTIVE TO TRUE
+           PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT.
+       1220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-CHAIN - the pointer dereferencing demonstration *
+      *****************************************************************
+       2000-PROCESS-CHAIN.
+           SET p1 TO ADDRESS OF grp1
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P1 TO ADDRESS OF GRP1" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           SET p2 TO ADDRESS OF p1
+           MOVE p2              TO WS-PTR-CHECK
+           MOVE "P2"            TO WS-PTR-CHECK-NAME
+      *    P2 addresses P1 itself (a pointer, not a tagged record) -
+      *    SPACE leaves the RECORD-TAG check out of 8500 for this SET.
+           MOVE SPACE           TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P2 TO ADDRESS OF P1"   TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+      *    Can do multiple layers of dereferencing if the typedef
+      *    component is also a pointer.
+
+           MOVE 10       TO p2::ptr-type1::component-2
+           MOVE "P2"                            TO WS-PTR-CHECK-NAME
+           MOVE "10 TO P2::PTR-TYPE1::COMPONENT-2"
+                                                 TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+      *    Snapshot grp1 (the MOVE target, reached via p1) before the
+      *    bulk record MOVE overwrites it, so 2010-COMPARE-RECORDS can
+      *    report exactly what the MOVE is about to change.
+           MOVE grp1 TO WS-COMPARE-SNAPSHOT
+           SET p-snap TO ADDRESS OF WS-COMPARE-SNAPSHOT
+           MOVE p-snap          TO WS-PTR-CHECK
+           MOVE "P-SNAP"        TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P-SNAP TO ADDRESS OF WS-COMPARE-SNAPSHOT"
+                                                 TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           MOVE grp2     TO p1::type1
+           MOVE "P1"                            TO WS-PTR-CHECK-NAME
+           MOVE "GRP2 TO P1::TYPE1"              TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           SET WS-COMPARE-PTR-1 TO p-snap
+           MOVE WS-COMPARE-PTR-1  TO WS-PTR-CHECK
+           MOVE "WS-COMPARE-PTR-1" TO WS-PTR-CHECK-NAME
+           MOVE "1"                TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET WS-COMPARE-PTR-1 TO P-SNAP" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           SET WS-COMPARE-PTR-2 TO ADDRESS OF grp2
+           MOVE WS-COMPARE-PTR-2  TO WS-PTR-CHECK
+           MOVE "WS-COMPARE-PTR-2" TO WS-PTR-CHECK-NAME
+           MOVE "1"                TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET WS-COMPARE-PTR-2 TO ADDRESS OF GRP2"
+                                    TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           MOVE "BEFORE"        TO WS-COMPARE-LABEL-1
+           MOVE "AFTER"         TO WS-COMPARE-LABEL-2
+           PERFORM 2010-COMPARE-RECORDS THRU 2010-EXIT
+
+           MOVE grp2     TO p2::ptr-type1::data
+           MOVE "P2"                            TO WS-PTR-CHECK-NAME
+           MOVE "GRP2 TO P2::PTR-TYPE1::DATA"    TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+           DISPLAY p2::ptr-type1::data
+
+      *    Pointer AT dereferencing.
+
+           MOVE 20            TO component-2 at p1
+           MOVE "P1"                            TO WS-PTR-CHECK-NAME
+           MOVE "20 TO COMPONENT-2 AT P1"        TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           MOVE data at p1    TO grp2
+           MOVE "P1"                            TO WS-PTR-CHECK-NAME
+           MOVE "DATA AT P1 TO GRP2"             TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           MOVE type1 at p1   TO grp2
+           MOVE "P1"                            TO WS-PTR-CHECK-NAME
+           MOVE "TYPE1 AT P1 TO GRP2"            TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2020-SHARE-WITH-DANO3 - hand this program's live GRP1 to      *
+      *                          DANO3 BY REFERENCE so its coercion     *
+      *                          validation runs against the record    *
+      *                          this program is already holding a     *
+      *                          pointer to, instead of DANO3 deriving  *
+      *                          its own copy from scratch; DANO3's     *
+      *                          LK-SHARED-TYPE2 is left unpassed, so   *
+      *                          DANO3 falls back to its own local      *
+      *                          GRP2 for the coercion source;          *
+      *                          LK-AUDIT-OPEN-FLAG is set first so     *
+      *                          DANO3 shares this program's own open   *
+      *                          PTRAUDIT FCB instead of racing it      *
+      *                          with a second OPEN, and cleared again  *
+      *                          on return so a later top-level CALL    *
+      *                          "DANO3" from DANODRV is unaffected     *
+      *****************************************************************
+       2020-SHARE-WITH-DANO3.
+           SET LK-AUDIT-ALREADY-OPEN TO TRUE
+           CALL "DANO3" USING LK-CONTROL, grp1
+           MOVE "N" TO LK-AUDIT-OPEN-FLAG.
+       2020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2010-COMPARE-RECORDS - field-by-field diff of the type1       *
+      *                         records reached via WS-COMPARE-PTR-1   *
+      *                         and WS-COMPARE-PTR-2, reporting each   *
+      *                         differing field's before/after value   *
+      *****************************************************************
+       2010-COMPARE-RECORDS.
+           IF WS-COMPARE-PTR-1::component-1 NOT =
+              WS-COMPARE-PTR-2::component-1
+               DISPLAY "COMPONENT-1 DIFFERS - "
+                       WS-COMPARE-LABEL-1 "="
+                       WS-COMPARE-PTR-1::component-1 " "
+                       WS-COMPARE-LABEL-2 "="
+                       WS-COMPARE-PTR-2::component-1
+           END-IF
+
+           IF WS-COMPARE-PTR-1::component-2 NOT =
+              WS-COMPARE-PTR-2::component-2
+               DISPLAY "COMPONENT-2 DIFFERS - "
+                       WS-COMPARE-LABEL-1 "="
+                       WS-COMPARE-PTR-1::component-2 " "
+                       WS-COMPARE-LABEL-2 "="
+                       WS-COMPARE-PTR-2::component-2
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2040-LOAD-CHAIN-SOURCE - a TYPE1IN feed, if one is present,   *
+      *                           supplies the chain's contents; with  *
+      *                           no feed on hand the run falls back   *
+      *                           to the synthetic CHAINnnn generator. *
+      *                           A feed longer than WS-CHAIN-CAPACITY *
+      *                           is not silently truncated - every    *
+      *                           record past capacity is still read   *
+      *                           and counted so 2044-REPORT-OVERFLOW  *
+      *                           can warn with an exact discard count.*
+      *****************************************************************
+       2040-LOAD-CHAIN-SOURCE.
+           MOVE 0 TO WS-CHAIN-OVERFLOW-COUNT
+           OPEN INPUT TYPE1-INPUT-FILE
+           IF WS-TYPE1IN-OK
+               SET WS-CHAIN-FROM-FEED TO TRUE
+               MOVE 0 TO WS-CHAIN-SIZE
+               PERFORM 2041-READ-FEED-RECORD THRU 2041-EXIT
+               PERFORM 2042-LOAD-FEED-ENTRY THRU 2042-EXIT
+                   UNTIL WS-TYPE1IN-EOF
+                      OR WS-CHAIN-SIZE NOT < WS-CHAIN-CAPACITY
+               PERFORM 2043-COUNT-OVERFLOW-ENTRY THRU 2043-EXIT
+                   UNTIL WS-TYPE1IN-EOF
+               CLOSE TYPE1-INPUT-FILE
+               PERFORM 2044-REPORT-OVERFLOW THRU 2044-EXIT
+           ELSE
+               SET WS-CHAIN-FROM-SYNTHETIC TO TRUE
+           END-IF.
+       2040-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2041-READ-FEED-RECORD                                        *
+      *****************************************************************
+       2041-READ-FEED-RECORD.
+           READ TYPE1-INPUT-FILE
+               AT END
+                   SET WS-TYPE1IN-EOF TO TRUE
+           END-READ.
+       2041-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2042-LOAD-FEED-ENTRY - append the current TYPE1IN record to  *
+      *                         the chain table, then read the next   *
+      *****************************************************************
+       2042-LOAD-FEED-ENTRY.
+           ADD 1 TO WS-CHAIN-SIZE
+           MOVE TIR-COMPONENT-1 TO component-1
+                                   OF WS-CHAIN-ENTRY(WS-CHAIN-SIZE)
+           MOVE TIR-COMPONENT-2 TO component-2
+                                   OF WS-CHAIN-ENTRY(WS-CHAIN-SIZE)
+           PERFORM 2041-READ-FEED-RECORD THRU 2041-EXIT.
+       2042-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2043-COUNT-OVERFLOW-ENTRY - the table is already full; keep   *
+      *                              reading the remainder of TYPE1IN  *
+      *                              so the operator sees exactly how  *
+      *                              many records this run could not   *
+      *                              chain, instead of a silent drop   *
+      *****************************************************************
+       2043-COUNT-OVERFLOW-ENTRY.
+           ADD 1 TO WS-CHAIN-OVERFLOW-COUNT
+           PERFORM 2041-READ-FEED-RECORD THRU 2041-EXIT.
+       2043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2044-REPORT-OVERFLOW - warn when TYPE1IN held more records    *
+      *                         than WS-CHAIN-CAPACITY could hold      *
+      *****************************************************************
+       2044-REPORT-OVERFLOW.
+           IF WS-CHAIN-OVERFLOW-COUNT > 0
+               DISPLAY "DANO1: TYPE1IN HELD " WS-CHAIN-OVERFLOW-COUNT
+                       " RECORD(S) BEYOND THE " WS-CHAIN-CAPACITY
+                       " ENTRY CHAIN CAPACITY - DISCARDED, NOT CHAINED"
+           END-IF.
+       2044-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2050-BUILD-CHAIN - link WS-CHAIN-SIZE type1 entries together *
+      *                     via component-3, then hang the chain off  *
+      *                     grp2 so grp2 heads a real multi-record    *
+      *                     chain instead of standing alone.          *
+      *****************************************************************
+       2050-BUILD-CHAIN.
+           PERFORM 2040-LOAD-CHAIN-SOURCE THRU 2040-EXIT
+
+           IF WS-CHAIN-FROM-SYNTHETIC
+               IF LK-RECORD-COUNT > 0
+                   IF LK-RECORD-COUNT > WS-CHAIN-CAPACITY
+                       DISPLAY "DANO1: REQUESTED RECORD COUNT "
+                               LK-RECORD-COUNT " EXCEEDS THE "
+                               WS-CHAIN-CAPACITY " ENTRY CHAIN "
+                               "CAPACITY - CLAMPED"
+                       MOVE WS-CHAIN-CAPACITY TO WS-CHAIN-SIZE
+                   ELSE
+                       MOVE LK-RECORD-COUNT TO WS-CHAIN-SIZE
+                   END-IF
+               END-IF
+
+               PERFORM VARYING WS-CHAIN-IDX FROM 1 BY 1
+                       UNTIL WS-CHAIN-IDX > WS-CHAIN-SIZE
+                   PERFORM 2060-BUILD-CHAIN-ENTRY THRU 2060-EXIT
+               END-PERFORM
+           END-IF
+
+           PERFORM 2065-LINK-CHAIN-ENTRIES THRU 2065-EXIT
+
+           SET p1 TO ADDRESS OF grp2
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P1 TO ADDRESS OF GRP2 (CHAIN HEAD)"
+                                TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           IF WS-CHAIN-SIZE > 0
+               SET p1::component-3 TO ADDRESS OF WS-CHAIN-ENTRY(1)
+               MOVE "SET P1::COMPONENT-3 TO ADDR OF WS-CHAIN-ENTRY(1)"
+                                    TO WS-PTR-AUDIT-FIELD
+           ELSE
+               SET p1::component-3 TO NULL
+               MOVE "SET P1::COMPONENT-3 TO NULL (EMPTY CHAIN)"
+                                    TO WS-PTR-AUDIT-FIELD
+           END-IF
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2060-BUILD-CHAIN-ENTRY - populate one synthetic CHAINnnn link *
+      *****************************************************************
+       2060-BUILD-CHAIN-ENTRY.
+           MOVE SPACES                    TO component-1
+                                        OF WS-CHAIN-ENTRY(WS-CHAIN-IDX)
+           SET WS-CHAIN-IDX-DISP TO WS-CHAIN-IDX
+           STRING "CHAIN" WS-CHAIN-IDX-DISP DELIMITED BY SIZE
+               INTO component-1 OF WS-CHAIN-ENTRY(WS-CHAIN-IDX)
+           MULTIPLY WS-CHAIN-IDX BY 10
+               GIVING component-2 OF WS-CHAIN-ENTRY(WS-CHAIN-IDX).
+       2060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2065-LINK-CHAIN-ENTRIES - thread component-3 through the      *
+      *                            WS-CHAIN-SIZE entries now sitting   *
+      *                            in the table, feed-loaded or        *
+      *                            synthetic, and NULL-terminate the   *
+      *                            tail                                *
+      *****************************************************************
+       2065-LINK-CHAIN-ENTRIES.
+           PERFORM VARYING WS-CHAIN-IDX FROM 1 BY 1
+                   UNTIL WS-CHAIN-IDX > WS-CHAIN-SIZE
+               PERFORM 2066-LINK-CHAIN-ENTRY THRU 2066-EXIT
+           END-PERFORM.
+       2065-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2066-LINK-CHAIN-ENTRY                                        *
+      *****************************************************************
+       2066-LINK-CHAIN-ENTRY.
+           SET p1 TO ADDRESS OF WS-CHAIN-ENTRY(WS-CHAIN-IDX)
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P1 TO ADDRESS OF WS-CHAIN-ENTRY"
+                                TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           IF WS-CHAIN-IDX < WS-CHAIN-SIZE
+               SET p1::component-3
+                   TO ADDRESS OF WS-CHAIN-ENTRY(WS-CHAIN-IDX + 1)
+               MOVE "SET P1::COMPONENT-3 TO ADDRESS OF NEXT CHAIN ENTRY"
+                                    TO WS-PTR-AUDIT-FIELD
+           ELSE
+               SET p1::component-3 TO NULL
+               MOVE "SET P1::COMPONENT-3 TO NULL (CHAIN TAIL)"
+                                    TO WS-PTR-AUDIT-FIELD
+           END-IF
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT.
+       2066-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-WALK-CHAIN - follow component-3 from grp2 to the end of *
+      *                    the chain, one type1 record at a time; a   *
+      *                    restart run skips past whatever the prior  *
+      *                    checkpoint already completed               *
+      *****************************************************************
+       2100-WALK-CHAIN.
+           SET p1 TO ADDRESS OF grp2
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+           IF WS-RESTART-ACTIVE
+               PERFORM 2105-SKIP-TO-RESTART-POINT THRU 2105-EXIT
+               IF NOT WS-RESTART-KEY-MATCHED
+                   DISPLAY "DANO1: RESTART KEY " WS-RESTART-KEY
+                           " NOT FOUND IN THIS RUN'S CHAIN - CHECK "
+                           "WHETHER THE FEED CHANGED SINCE THE LAST "
+                           "CHECKPOINT"
+               END-IF
+           END-IF
+
+           PERFORM 2110-WALK-CHAIN-NODE THRU 2110-EXIT
+               UNTIL p1 = NULL
+
+           IF WS-CTL-RECORD-COUNT > 0
+               PERFORM 2115-WRITE-CHECKPOINT THRU 2115-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2105-SKIP-TO-RESTART-POINT - step past every node up to and   *
+      *                               including the one the prior      *
+      *                               checkpoint marked as completed   *
+      *****************************************************************
+       2105-SKIP-TO-RESTART-POINT.
+           PERFORM 2106-SKIP-CHAIN-NODE THRU 2106-EXIT
+               UNTIL p1 = NULL OR WS-RESTART-KEY-MATCHED.
+       2105-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2106-SKIP-CHAIN-NODE                                         *
+      *****************************************************************
+       2106-SKIP-CHAIN-NODE.
+           IF p1::component-1 = WS-RESTART-KEY
+               SET WS-RESTART-KEY-MATCHED TO TRUE
+           END-IF
+           SET p1 TO p1::component-3.
+       2106-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2110-WALK-CHAIN-NODE - display the node p1 currently points  *
+      *                         at, then step to component-3; every   *
+      *                         WS-CHECKPOINT-INTERVAL records a       *
+      *                         checkpoint is written for restart      *
+      *****************************************************************
+       2110-WALK-CHAIN-NODE.
+           DISPLAY "CHAIN NODE " p1::data
+           MOVE p1::component-1         TO CKPT-COMPONENT-1
+           ADD 1                        TO WS-CTL-RECORD-COUNT
+           ADD p1::component-2          TO WS-CTL-COMPONENT-2-TOTAL
+
+           DIVIDE WS-CTL-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 2115-WRITE-CHECKPOINT THRU 2115-EXIT
+           END-IF
+
+           SET p1 TO p1::component-3.
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2115-WRITE-CHECKPOINT                                        *
+      *****************************************************************
+       2115-WRITE-CHECKPOINT.
+           MOVE WS-CTL-RECORD-COUNT TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD.
+       2115-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-BULK-CHAIN-PASS - the same WS-CHAIN-SIZE entries         *
+      *                         2100-WALK-CHAIN just walked one         *
+      *                         SET/:: dereference at a time, this      *
+      *                         time touched purely by subscript, so    *
+      *                         2950-CYCLE-TIME-REPORT can compare      *
+      *                         the two access styles on equal footing  *
+      *****************************************************************
+       2200-BULK-CHAIN-PASS.
+           MOVE 0 TO WS-BULK-RECORD-COUNT
+           MOVE 0 TO WS-BULK-COMPONENT-2-TOTAL
+
+           PERFORM VARYING WS-CHAIN-IDX FROM 1 BY 1
+                   UNTIL WS-CHAIN-IDX > WS-CHAIN-SIZE
+               PERFORM 2210-BULK-CHAIN-ENTRY THRU 2210-EXIT
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2210-BULK-CHAIN-ENTRY - subscript-only access, no pointer     *
+      *                          SET and no :: dereference at all      *
+      *****************************************************************
+       2210-BULK-CHAIN-ENTRY.
+           ADD 1 TO WS-BULK-RECORD-COUNT
+           ADD component-2 OF WS-CHAIN-ENTRY(WS-CHAIN-IDX)
+               TO WS-BULK-COMPONENT-2-TOTAL.
+       2210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2900-CONTROL-REPORT - the run-end control total operations   *
+      *                        reconciles against the source feed     *
+      *****************************************************************
+       2900-CONTROL-REPORT.
+           DISPLAY "DANO1 CONTROL TOTALS"
+           DISPLAY "  RECORDS VISITED . . . . . " WS-CTL-RECORD-COUNT
+           DISPLAY "  COMPONENT-2 TOTAL . . . . "
+                   WS-CTL-COMPONENT-2-TOTAL
+
+           MOVE WS-PROGRAM-NAME          TO CTL-PROGRAM-NAME
+           MOVE WS-CTL-RECORD-COUNT      TO CTL-RECORDS-READ
+           MOVE WS-CTL-RECORD-COUNT      TO CTL-RECORDS-SET-OK
+           MOVE WS-CHAIN-OVERFLOW-COUNT  TO CTL-RECORDS-REJECTED
+           MOVE WS-CTL-COMPONENT-2-TOTAL TO CTL-HASH-TOTAL
+           PERFORM 8600-PRINT-CONTROL-REPORT THRU 8600-EXIT.
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2950-CYCLE-TIME-REPORT - pointer-style walk vs subscript-only *
+      *                           bulk pass over the same table, so    *
+      *                           we know whether the :: dereference   *
+      *                           style is worth its overhead once     *
+      *                           volumes grow; elapsed is centiseconds*
+      *                           since midnight (see WS-TIME-CONVERT/ *
+      *                           8700-CONVERT-TIME-TO-CENTISECONDS),  *
+      *                           so a minute or hour boundary between *
+      *                           a pass's start and end no longer     *
+      *                           misreports the elapsed time - a run  *
+      *                           spanning an actual midnight rollover *
+      *                           is still not accounted for           *
+      *****************************************************************
+       2950-CYCLE-TIME-REPORT.
+           DISPLAY "DANO1 CYCLE-TIME COMPARISON (POINTER VS BULK)"
+           DISPLAY "  RECORDS IN TABLE . . . . . " WS-CHAIN-SIZE
+           DISPLAY "  POINTER STYLE ELAPSED . . " WS-POINTER-ELAPSED
+           DISPLAY "  BULK STYLE ELAPSED . . .  " WS-BULK-ELAPSED
+           DISPLAY "  BULK RECORDS VISITED . .  " WS-BULK-RECORD-COUNT
+           DISPLAY "  BULK COMPONENT-2 TOTAL .  "
+                   WS-BULK-COMPONENT-2-TOTAL.
+       2950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8700-CONVERT-TIME-TO-CENTISECONDS - reduce an HHMMSSCC value  *
+      *                                      (WS-TIME-HHMMSSCC) to     *
+      *                                      total centiseconds since  *
+      *                                      midnight                  *
+      *                                      (WS-TIME-CENTISECONDS)    *
+      *****************************************************************
+       8700-CONVERT-TIME-TO-CENTISECONDS.
+           DIVIDE WS-TIME-HHMMSSCC BY 1000000
+               GIVING WS-TIME-HH REMAINDER WS-TIME-REM1
+           DIVIDE WS-TIME-REM1 BY 10000
+               GIVING WS-TIME-MM REMAINDER WS-TIME-REM2
+           DIVIDE WS-TIME-REM2 BY 100
+               GIVING WS-TIME-SS REMAINDER WS-TIME-CC
+
+           COMPUTE WS-TIME-CENTISECONDS =
+               ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS) * 100
+                   + WS-TIME-CC.
+       8700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE - rewrite grp2's latest values back to the    *
+      *                   master and close                            *
+      *****************************************************************
+       3000-TERMINATE.
+           MOVE grp2 TO TYPE1M-RECORD
+           SET COMPONENT-3 OF TYPE1M-RECORD TO NULL
+           REWRITE TYPE1M-RECORD
+               INVALID KEY
+                   DISPLAY "DANO1: REWRITE OF TYPE1MST FAILED"
+           END-REWRITE
+
+           CLOSE TYPE1-MASTER-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM 8559-CLOSE-AUDIT-LOG THRU 8559-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       COPY PTRCHKPD.
+       COPY PTRAUDPD.
+       COPY CTLRPTPD.
