@@ -0,0 +1,147 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANO4                                            *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Untyped-pointer dereferencing demonstration, proved out       *
+      *  against type3 instead of type1 - the same p3 (untyped) and    *
+      *  p4 (typed) AT/:: patterns dano2.cbl uses, but now carrying a   *
+      *  transaction date and a packed-decimal amount along with       *
+      *  component-1/component-2.                                      *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANO4.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TYPE3CPY.
+       COPY PTRCHKWS.
+
+       01  grp3                         type3.
+      *                                      *> typed data item
+       01  p3                           pointer.
+      *                                      *> untyped pointer
+       01  p4                           pointer type3.
+       01  x1                           pic x(10).
+
+       01  WS-BAD-POINTER-NAME          pic x(02).
+
+       LINKAGE SECTION.
+       COPY DANOCTL.
+
+       PROCEDURE DIVISION USING LK-CONTROL.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANO4"     TO WS-PROGRAM-NAME
+           MOVE "avenues"   TO component-1 OF grp3
+           MOVE 20260809    TO component-3 OF grp3
+           MOVE 12345.67    TO component-4 OF grp3
+
+           IF LK-STYLE-TYPED
+               PERFORM 2000-TYPED-DEMO   THRU 2000-EXIT
+           ELSE
+               PERFORM 1000-UNTYPED-DEMO THRU 1000-EXIT
+           END-IF
+
+           GOBACK.
+
+      *****************************************************************
+      *  1000-UNTYPED-DEMO - p3 is untyped; the length of the data     *
+      *                      pointed to has to come from the syntax   *
+      *                      of the reference (AT/::), not the        *
+      *                      pointer's own declaration                *
+      *****************************************************************
+       1000-UNTYPED-DEMO.
+           SET p3 TO ADDRESS OF grp3
+           MOVE p3           TO WS-PTR-CHECK
+           MOVE "P3"         TO WS-PTR-CHECK-NAME
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+           SET p4 TO ADDRESS OF grp3
+           MOVE p4           TO WS-PTR-CHECK
+           MOVE "P4"         TO WS-PTR-CHECK-NAME
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+      *    Untyped pointers are allowed in these cases because
+      *    the size of the data can be inferred from the syntax.
+
+      *    AT
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           DISPLAY data(1:10) at p3
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE data(1:10) at p3 TO x1
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE component-2 at p3 TO x1
+
+      *    ::
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE p3::data(1:10) TO x1
+           DISPLAY x1
+
+      *    :: is more restrictive, only allowing a typed pointer.
+
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE p4::component-3 TO x1
+           DISPLAY x1
+           DISPLAY p4::component-4.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-TYPED-DEMO - the typed side of the same record, via p4  *
+      *****************************************************************
+       2000-TYPED-DEMO.
+           SET p3 TO ADDRESS OF grp3
+           SET p4 TO ADDRESS OF grp3
+           MOVE p4           TO WS-PTR-CHECK
+           MOVE "P4"         TO WS-PTR-CHECK-NAME
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           DISPLAY "p4 is " p4::data.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-VALIDATE-POINTERS - confirm p3 and p4 are non-NULL      *
+      *                           before the caller dereferences      *
+      *                           either one with AT or ::            *
+      *****************************************************************
+       8000-VALIDATE-POINTERS.
+           IF p3 = NULL
+               MOVE "P3" TO WS-BAD-POINTER-NAME
+               GO TO 9999-POINTER-ERROR-EXIT
+           END-IF
+
+           IF p4 = NULL
+               MOVE "P4" TO WS-BAD-POINTER-NAME
+               GO TO 9999-POINTER-ERROR-EXIT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-POINTER-ERROR-EXIT - a bad pointer was about to be      *
+      *                            dereferenced; identify it and stop *
+      *****************************************************************
+       9999-POINTER-ERROR-EXIT.
+           DISPLAY "DANO4: POINTER " WS-BAD-POINTER-NAME
+                   " IS NULL - CANNOT DEREFERENCE"
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       COPY PTRCHKPD.
