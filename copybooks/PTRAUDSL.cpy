@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  PTRAUDSL  -  FILE-CONTROL half of the shared pointer-audit    *
+      *               log.  COPY this member into FILE-CONTROL         *
+      *               alongside PTRAUDFD (the matching FD) and         *
+      *               PTRAUDWS/PTRAUDPD (WORKING-STORAGE and           *
+      *               PROCEDURE DIVISION halves of the macro).         *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "PTRAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
