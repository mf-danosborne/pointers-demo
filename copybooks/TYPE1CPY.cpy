@@ -0,0 +1,56 @@
+      *****************************************************************
+      *  TYPE1CPY  -  common pointer typedefs for the DANO pointer    *
+      *               demonstration suite (dano/dano1/dano2/dano3     *
+      *               and the DANOxxx batch/online programs).         *
+      *                                                                *
+      *  Kept in one place so a change to component-1/component-2's   *
+      *  layout only has to be COPYed again, not hand-applied in      *
+      *  every program that points at a type1 record.                 *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial extraction from dano/dano1's      *
+      *                      in-line typedef so both programs COPY    *
+      *                      the same layout.                          *
+      *    2026-08-09  DLO   Added component-3, a POINTER TYPE1, so a  *
+      *                      type1 record can carry the address of     *
+      *                      the next record in a chain.  dano1 walks  *
+      *                      component-3 to visit an entire chain      *
+      *                      instead of ever handling one grp1/grp2    *
+      *                      pair in isolation.                        *
+      *    2026-08-09  DLO   Added record-tag, a one-byte self-        *
+      *                      describing record-type marker, ahead of   *
+      *                      component-1.  dano3's AS coercion logic   *
+      *                      checks it against the target typedef's    *
+      *                      own tag value before trusting that a      *
+      *                      coerced pointer's layout actually matches.*
+      *    2026-08-09  DLO   Added layout-version, a 2-digit counter   *
+      *                      bumped whenever this typedef's fields     *
+      *                      change shape.  Unlike record-tag (which   *
+      *                      says WHAT the record is), layout-version  *
+      *                      says WHICH generation of type1's layout   *
+      *                      it was written under, so dano2's untyped  *
+      *                      pointer reads can tell an old record      *
+      *                      apart from the current layout.            *
+      *    2026-08-09  DLO   A TYPE1MST built before layout-version    *
+      *                      existed carries no version byte on disk   *
+      *                      at all for those records, so layout-      *
+      *                      version cannot be trusted at run time     *
+      *                      until that file is reformatted once,      *
+      *                      offline, under the current layout - see   *
+      *                      DANOCNV1.cbl for that one-time conversion. *
+      *****************************************************************
+
+       01  type1 typedef.
+           03  record-tag            pic x(01) value "1".
+      *                                      *> self-describing type marker
+           03  layout-version        pic 9(02) comp value 1.
+      *                                      *> bumped when the layout below changes
+           03  component-1           pic x(10).
+      *                                      *> typedef component
+           03  component-2           pic xxxx comp-5.
+      *                                      *> typedef component
+           03  component-3           pointer type1.
+      *                                      *> NEXT pointer - chains
+      *                                      *> type1 records together
+
+       01  ptr-type1 pointer type1 typedef.
