@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  PTRAUDWS  -  working-storage half of the shared pointer-      *
+      *               audit log (see PTRAUDPD).  COPY this member      *
+      *               into WORKING-STORAGE SECTION, right after        *
+      *               PTRCHKWS, in any program that also COPYs         *
+      *               PTRAUDSL/PTRAUDFD/PTRAUDPD.                      *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+
+       01  WS-AUDIT-STATUS               pic x(02).
+       01  WS-PTR-AUDIT-FIELD            pic x(40).
