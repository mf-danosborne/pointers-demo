@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  PTRAUDFD  -  FILE SECTION half of the shared pointer-audit    *
+      *               log.  COPY this member into the FILE SECTION,    *
+      *               paired with PTRAUDSL (its SELECT, in FILE-       *
+      *               CONTROL) and PTRAUDWS/PTRAUDPD (WORKING-STORAGE  *
+      *               and PROCEDURE DIVISION halves of the macro).     *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *    2026-08-09  DLO   AUDIT-LOG-FILE is now IS EXTERNAL, so a    *
+      *                      program CALLed while its caller still has  *
+      *                      PTRAUDIT open (DANO1's 2020-SHARE-WITH-    *
+      *                      DANO3) shares that same open file          *
+      *                      connector instead of racing it with a      *
+      *                      second, independent OPEN against the same  *
+      *                      physical file - see LK-AUDIT-OPEN-FLAG in  *
+      *                      DANOCTL.cpy.                                *
+      *****************************************************************
+
+       FD  AUDIT-LOG-FILE
+           IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05  ALR-PROGRAM-NAME          pic x(08).
+           05  ALR-POINTER-NAME          pic x(20).
+           05  ALR-FIELD-TOUCHED         pic x(40).
+           05  ALR-LOG-DATE              pic x(08).
+           05  ALR-LOG-TIME              pic x(08).
