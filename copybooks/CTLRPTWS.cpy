@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  CTLRPTWS  -  working-storage half of the shared nightly-      *
+      *               batch control-report macro (see CTLRPTPD).       *
+      *               COPY this member into WORKING-STORAGE SECTION,   *
+      *               then before printing the report MOVE this run's  *
+      *               counts into CTL-RECORDS-READ, CTL-RECORDS-SET-OK,*
+      *               CTL-RECORDS-REJECTED and CTL-HASH-TOTAL, and      *
+      *               CTL-PROGRAM-NAME to the calling program's own     *
+      *               name (WS-PROGRAM-NAME, if PTRCHKWS is also in     *
+      *               use, already holds it).                           *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version - standardizes the        *
+      *                      records-read/set-ok/rejected/hash-total    *
+      *                      trailer across DANO, DANO1 and DANO2 so    *
+      *                      every type1 batch run reports the same     *
+      *                      way our other nightly jobs do.             *
+      *****************************************************************
+
+       01  CTL-PROGRAM-NAME             pic x(08).
+       01  CTL-RECORDS-READ             pic 9(09) comp.
+       01  CTL-RECORDS-SET-OK           pic 9(09) comp.
+       01  CTL-RECORDS-REJECTED         pic 9(09) comp.
+       01  CTL-HASH-TOTAL               pic 9(09) comp.
