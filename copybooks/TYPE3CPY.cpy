@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  TYPE3CPY  -  type3 typedef for the DANO pointer demonstration *
+      *               suite - a real business record shape, not the   *
+      *               two-field proof-of-concept type1 was.           *
+      *                                                                *
+      *  component-1/component-2 stay lined up with type1 for         *
+      *  compatibility; component-3 is a transaction date and         *
+      *  component-4 is a signed packed-decimal amount.                *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+
+       01  type3 typedef.
+           03  component-1           pic x(10).
+      *                                      *> typedef component
+           03  component-2           pic xxxx comp-5.
+      *                                      *> typedef component
+           03  component-3           pic x(08).
+      *                                      *> transaction date, YYYYMMDD
+           03  component-4           pic s9(9)v99 comp-3.
+      *                                      *> transaction amount
+
+       01  ptr-type3 pointer type3 typedef.
