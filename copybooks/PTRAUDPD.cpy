@@ -0,0 +1,48 @@
+      *****************************************************************
+      *  PTRAUDPD  -  procedure-division half of the shared pointer-   *
+      *               audit log.  COPY this member into the PROCEDURE *
+      *               DIVISION of any program that also COPYs          *
+      *               PTRAUDSL/PTRAUDFD/PTRAUDWS.  Usage:               *
+      *                   PERFORM 8550-OPEN-AUDIT-LOG THRU 8550-EXIT   *
+      *                       once, at program start                   *
+      *                   MOVE "<field/value touched>" TO               *
+      *                       WS-PTR-AUDIT-FIELD, MOVE the pointer's    *
+      *                       name TO WS-PTR-CHECK-NAME (PTRCHKWS),     *
+      *                       then PERFORM 8555-LOG-POINTER-AUDIT       *
+      *                       THRU 8555-EXIT after every SET ... TO     *
+      *                       ADDRESS OF and every pointer-qualified    *
+      *                       MOVE                                      *
+      *                   PERFORM 8559-CLOSE-AUDIT-LOG THRU 8559-EXIT  *
+      *                       once, at program end                     *
+      *               so the trail handed to the auditors comes from   *
+      *               one routine instead of five programs each         *
+      *               writing their own log record layout.              *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+
+       8550-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT WS-AUDIT-STATUS = "00"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+       8550-EXIT.
+           EXIT.
+
+       8555-LOG-POINTER-AUDIT.
+           MOVE SPACES              TO AUDIT-LOG-RECORD
+           MOVE WS-PROGRAM-NAME     TO ALR-PROGRAM-NAME
+           MOVE WS-PTR-CHECK-NAME   TO ALR-POINTER-NAME
+           MOVE WS-PTR-AUDIT-FIELD  TO ALR-FIELD-TOUCHED
+           ACCEPT ALR-LOG-DATE      FROM DATE YYYYMMDD
+           ACCEPT ALR-LOG-TIME      FROM TIME
+           WRITE AUDIT-LOG-RECORD.
+       8555-EXIT.
+           EXIT.
+
+       8559-CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
+       8559-EXIT.
+           EXIT.
