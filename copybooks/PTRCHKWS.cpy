@@ -0,0 +1,46 @@
+      *****************************************************************
+      *  PTRCHKWS  -  working-storage half of the shared SET-then-    *
+      *               verify macro (see PTRCHKPD).  COPY this member  *
+      *               into WORKING-STORAGE SECTION, then MOVE the      *
+      *               calling program's own name to WS-PROGRAM-NAME    *
+      *               once, in initialization.                         *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *    2026-08-09  DLO   WS-PTR-CHECK-TAG is now read by            *
+      *                      8500-VERIFY-POINTER-NON-NULL: MOVE the     *
+      *                      expected RECORD-TAG value TO WS-PTR-CHECK- *
+      *                      TAG (e.g. "1" for a type1 target) before   *
+      *                      the PERFORM, or leave it SPACE to skip     *
+      *                      the tag check for a pointer that does not  *
+      *                      address a tagged record (a pointer-to-     *
+      *                      pointer, for instance).                    *
+      *    2026-08-09  DLO   Added PTR-CHECK-TAG-VIEW, a one-byte       *
+      *                      typedef 8500-VERIFY-POINTER-NON-NULL now   *
+      *                      overlays on WS-PTR-CHECK to read the       *
+      *                      target's leading RECORD-TAG byte.  DANO3   *
+      *                      carries both TYPE1 and TYPE2 in the same   *
+      *                      WORKING-STORAGE scope, each with its own   *
+      *                      RECORD-TAG field, so an unqualified        *
+      *                      `record-tag AT <pointer>` no longer        *
+      *                      resolves once both are in scope; PTR-      *
+      *                      CHECK-TAG-BYTE is the only field of its    *
+      *                      name anywhere, so the reference is never   *
+      *                      ambiguous, and RECORD-TAG is always the    *
+      *                      first byte of TYPE1CPY's type1 and DANO3's *
+      *                      type2 alike (see TYPE1CPY.cpy's and        *
+      *                      DANO3's own modification history), so the  *
+      *                      overlay lines up with either.              *
+      *****************************************************************
+
+       01  WS-PTR-CHECK                 pointer.
+       01  WS-PTR-CHECK-NAME            pic x(20).
+       01  WS-PTR-CHECK-TAG             pic x(01) value space.
+       01  WS-PROGRAM-NAME              pic x(08).
+
+       01  PTR-CHECK-TAG-VIEW typedef.
+           03  PTR-CHECK-TAG-BYTE       pic x(01).
+      *                                      *> overlays any tagged
+      *                                      *> record's leading
+      *                                      *> RECORD-TAG byte, without
+      *                                      *> naming RECORD-TAG itself
