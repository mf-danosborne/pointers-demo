@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  CTLRPTPD  -  procedure-division half of the shared nightly-   *
+      *               batch control-report macro.  COPY this member    *
+      *               into the PROCEDURE DIVISION of any program that  *
+      *               needs the standard trailer, then at run end:      *
+      *                   MOVE <name>  TO CTL-PROGRAM-NAME               *
+      *                   MOVE <n>     TO CTL-RECORDS-READ               *
+      *                   MOVE <n>     TO CTL-RECORDS-SET-OK             *
+      *                   MOVE <n>     TO CTL-RECORDS-REJECTED           *
+      *                   MOVE <n>     TO CTL-HASH-TOTAL                 *
+      *                   PERFORM 8600-PRINT-CONTROL-REPORT              *
+      *                       THRU 8600-EXIT                             *
+      *               so the report layout only has to be changed in   *
+      *               one place, not hand-applied in every program      *
+      *               that produces a run-end control total.            *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+
+       8600-PRINT-CONTROL-REPORT.
+           DISPLAY "=============================================="
+           DISPLAY CTL-PROGRAM-NAME " CONTROL REPORT"
+           DISPLAY "  RECORDS READ . . . . . . . " CTL-RECORDS-READ
+           DISPLAY "  RECORDS SET OK . . . . . . " CTL-RECORDS-SET-OK
+           DISPLAY "  RECORDS REJECTED . . . . . " CTL-RECORDS-REJECTED
+           DISPLAY "  HASH TOTAL (COMPONENT-2) . " CTL-HASH-TOTAL
+           DISPLAY "==============================================".
+       8600-EXIT.
+           EXIT.
