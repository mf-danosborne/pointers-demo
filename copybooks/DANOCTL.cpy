@@ -0,0 +1,43 @@
+      *****************************************************************
+      *  DANOCTL  -  control record passed from DANODRV (or any other *
+      *              caller) into DANO/DANO1/DANO2/DANO3, telling a   *
+      *              subprogram how many type1 records to work and    *
+      *              which pointer style to exercise.                 *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version, for the DANODRV batch    *
+      *                      driver.                                    *
+      *    2026-08-09  DLO   Added LK-AUDIT-OPEN-FLAG.  DANO1 sets it   *
+      *                      to TRUE immediately before its nested CALL *
+      *                      "DANO3" (2020-SHARE-WITH-DANO3) - DANO1's  *
+      *                      own PTRAUDIT FCB is already open EXTEND at *
+      *                      that point, and PTRAUDFD's AUDIT-LOG-FILE  *
+      *                      is now declared EXTERNAL so the two        *
+      *                      programs' FDs share one open file          *
+      *                      connector - so DANO3's own 8550-OPEN-      *
+      *                      AUDIT-LOG/8559-CLOSE-AUDIT-LOG must not     *
+      *                      run and tear down (or, on a failed second   *
+      *                      OPEN EXTEND, truncate) the file out from    *
+      *                      under its caller.  DANO1 resets the flag    *
+      *                      to FALSE once DANO3 returns, so DANODRV's   *
+      *                      own top-level CALL "DANO3" later in the     *
+      *                      job still owns its usual OPEN/CLOSE.        *
+      *****************************************************************
+
+       01  LK-CONTROL.
+           05  LK-RECORD-COUNT       pic 9(06).
+      *                                    *> how many type1 records
+      *                                    *> this subprogram should
+      *                                    *> work this run
+           05  LK-POINTER-STYLE      pic x(01).
+               88  LK-STYLE-TYPED             value "T".
+      *                                    *> exercise ptr-type1/p1/p2
+               88  LK-STYLE-UNTYPED           value "U".
+      *                                    *> exercise the untyped p3
+           05  LK-AUDIT-OPEN-FLAG    pic x(01) value "N".
+               88  LK-AUDIT-ALREADY-OPEN      value "Y".
+      *                                    *> set by a caller who already
+      *                                    *> holds PTRAUDIT open, so the
+      *                                    *> callee skips its own
+      *                                    *> 8550-OPEN-AUDIT-LOG/
+      *                                    *> 8559-CLOSE-AUDIT-LOG
