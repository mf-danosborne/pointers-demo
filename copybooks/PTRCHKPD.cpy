@@ -0,0 +1,63 @@
+      *****************************************************************
+      *  PTRCHKPD  -  procedure-division half of the shared SET-then- *
+      *               verify macro.  COPY this member into the        *
+      *               PROCEDURE DIVISION of any program that SETs a   *
+      *               pointer to an ADDRESS OF.  Immediately after the*
+      *               SET:                                             *
+      *                   MOVE <ptr>     TO WS-PTR-CHECK                *
+      *                   MOVE "<name>"  TO WS-PTR-CHECK-NAME           *
+      *                   MOVE "<tag>"   TO WS-PTR-CHECK-TAG (the       *
+      *                       expected RECORD-TAG of the target, or     *
+      *                       SPACE to skip the tag check)              *
+      *                   PERFORM 8500-VERIFY-POINTER-NON-NULL          *
+      *                       THRU 8500-EXIT                            *
+      *               so a fix to the validation logic below only has *
+      *               to be made once, not hand-applied in every       *
+      *               program that SETs a pointer.                     *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version - NULL check only.        *
+      *    2026-08-09  DLO   Added the RECORD-TAG comparison this       *
+      *                      macro was always meant to make - a non-    *
+      *                      NULL pointer can still address the wrong   *
+      *                      kind of record, and RECORD-TAG (TYPE1CPY,  *
+      *                      DANO3's TYPE2) is exactly the self-        *
+      *                      describing byte that catches it.  Skipped  *
+      *                      when the caller leaves WS-PTR-CHECK-TAG    *
+      *                      SPACE, since not every pointer this macro  *
+      *                      verifies addresses a tagged record.        *
+      *    2026-08-09  DLO   The RECORD-TAG comparison now overlays     *
+      *                      PTR-CHECK-TAG-VIEW's PTR-CHECK-TAG-BYTE on *
+      *                      the target instead of referencing RECORD-  *
+      *                      TAG directly - DANO3 has both TYPE1 and    *
+      *                      TYPE2 in scope at once, each with its own  *
+      *                      RECORD-TAG field, and an unqualified       *
+      *                      `record-tag AT` cannot tell them apart     *
+      *                      once both are declared.  PTR-CHECK-TAG-    *
+      *                      BYTE is unique across every caller's       *
+      *                      WORKING-STORAGE, so the reference always   *
+      *                      resolves regardless of how many tagged     *
+      *                      typedefs the calling program declares.     *
+      *****************************************************************
+
+       8500-VERIFY-POINTER-NON-NULL.
+           IF WS-PTR-CHECK = NULL
+               DISPLAY WS-PROGRAM-NAME ": SET OF " WS-PTR-CHECK-NAME
+                       " PRODUCED A NULL POINTER"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-PTR-CHECK-TAG NOT = SPACE
+               IF PTR-CHECK-TAG-BYTE AT WS-PTR-CHECK
+                       NOT = WS-PTR-CHECK-TAG
+                   DISPLAY WS-PROGRAM-NAME ": SET OF " WS-PTR-CHECK-NAME
+                           " POINTS TO RECORD-TAG '"
+                           PTR-CHECK-TAG-BYTE AT WS-PTR-CHECK
+                           "' - EXPECTED '" WS-PTR-CHECK-TAG "'"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+       8500-EXIT.
+           EXIT.
