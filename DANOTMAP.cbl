@@ -0,0 +1,115 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANOTMAP                                         *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Type-map audit report - reads COERCLOG (written by DANO3      *
+      *  every time it performs a TYPE1/TYPE2 AS coercion) and lists   *
+      *  every coercion path on file: program, field touched, target  *
+      *  type, and when it ran.  Gives the auditors a standing list    *
+      *  instead of a source read.                                     *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANOTMAP.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COERCION-LOG-FILE ASSIGN TO "COERCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COERCION-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COERCION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COERCION-LOG-RECORD.
+           05  CLR-PROGRAM-NAME         pic x(08).
+           05  CLR-FIELD-TOUCHED        pic x(40).
+           05  CLR-TARGET-TYPE          pic x(10).
+           05  CLR-LOG-DATE             pic x(08).
+           05  CLR-LOG-TIME             pic x(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-COERCION-LOG-STATUS   pic x(02).
+               88  WS-COERCION-LOG-OK            value "00".
+               88  WS-COERCION-LOG-EOF           value "10".
+           05  WS-FILE-OPEN-SWITCH      pic x(01) value "N".
+               88  WS-FILE-IS-OPEN                value "Y".
+
+       01  WS-ENTRY-COUNT               pic 9(09) comp value 0.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+           PERFORM 2000-PRINT-REPORT THRU 2000-EXIT
+                   UNTIL WS-COERCION-LOG-EOF
+           PERFORM 3000-TERMINATE    THRU 3000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT COERCION-LOG-FILE
+           IF NOT WS-COERCION-LOG-OK
+               DISPLAY "DANOTMAP: NO COERCLOG FOUND, NOTHING TO REPORT"
+               SET WS-COERCION-LOG-EOF TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           SET WS-FILE-IS-OPEN TO TRUE
+
+           DISPLAY "TYPE-MAP AUDIT REPORT - TYPE1/TYPE2 AS COERCIONS"
+           DISPLAY "PROGRAM  FIELD TOUCHED                          "
+                   "TARGET     DATE     TIME"
+
+           PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-READ-NEXT                                               *
+      *****************************************************************
+       1100-READ-NEXT.
+           READ COERCION-LOG-FILE
+               AT END
+                   SET WS-COERCION-LOG-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PRINT-REPORT - one line per coercion on file            *
+      *****************************************************************
+       2000-PRINT-REPORT.
+           DISPLAY CLR-PROGRAM-NAME " " CLR-FIELD-TOUCHED " "
+                   CLR-TARGET-TYPE " " CLR-LOG-DATE " " CLR-LOG-TIME
+           ADD 1 TO WS-ENTRY-COUNT
+           PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE                                               *
+      *****************************************************************
+       3000-TERMINATE.
+           IF WS-FILE-IS-OPEN
+               CLOSE COERCION-LOG-FILE
+           END-IF
+           DISPLAY "TOTAL COERCION PATHS LOGGED: " WS-ENTRY-COUNT.
+       3000-EXIT.
+           EXIT.
