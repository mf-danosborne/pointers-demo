@@ -1,30 +1,342 @@
-      *> Pointer coercion
+      *****************************************************************
+      *  PROGRAM-ID.  DANO3                                            *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2024-02-14.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Pointer coercion demonstration - p1 (POINTER TYPE1) coerced   *
+      *  to TYPE2 and back, purely on the programmer's say-so.         *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2024-02-14  DLO   Original - free-standing snippet.  Care   *
+      *                      must be taken using coercion: if the      *
+      *                      underlying data is not of the correct     *
+      *                      type, undefined behaviour can happen.     *
+      *    2026-08-09  DLO   Turned into a callable subprogram so      *
+      *                      DANODRV can run it as part of the batch   *
+      *                      pipeline.                                  *
+      *    2026-08-09  DLO   1050-VALIDATE-COERCION now compares       *
+      *                      LENGTH OF type1 against LENGTH OF type2   *
+      *                      before every AS coercion below; a         *
+      *                      mismatch writes the source record and the *
+      *                      attempted target type to TYPE1XCP instead *
+      *                      of letting the MOVE proceed.               *
+      *    2026-08-09  DLO   The coercing SET now also runs through    *
+      *                      the shared PTRCHKWS/PTRCHKPD verify macro *
+      *                      once the length check has passed.          *
+      *    2026-08-09  DLO   Every AS coercion below now logs itself   *
+      *                      (program, field touched, target type,     *
+      *                      date/time) to COERCLOG, so DANOTMAP can    *
+      *                      report every coercion path in production   *
+      *                      without anyone hunting through source.     *
+      *    2026-08-09  DLO   type2 gained record-tag, matching type1's *
+      *                      new leading tag byte.  1050-VALIDATE-      *
+      *                      COERCION now checks GRP2's tag against     *
+      *                      WS-TYPE2-TAG-VALUE in addition to the      *
+      *                      LENGTH OF check, so a layout drift that    *
+      *                      happens to leave the two typedefs the      *
+      *                      same length still fails loudly instead     *
+      *                      of coercing silently.                      *
+      *    2026-08-09  DLO   Added an OPTIONAL LK-SHARED-TYPE1/         *
+      *                      LK-SHARED-TYPE2 pair to the LINKAGE        *
+      *                      SECTION, mirroring GRP1/GRP2.  DANO1 now   *
+      *                      CALLs this program passing its own live    *
+      *                      GRP1 by reference, so the coercion logic   *
+      *                      below runs against the record DANO1 is     *
+      *                      already holding a pointer to, and DANO1    *
+      *                      sees the result on return instead of      *
+      *                      DANO3 deriving its own copy from scratch.  *
+      *    2026-08-09  DLO   1070-LOG-COERCION now also writes to the   *
+      *                      shared PTRAUDIT log (PTRAUDWS/PTRAUDPD),   *
+      *                      alongside its existing COERCLOG entry, so  *
+      *                      every SET/MOVE this program performs       *
+      *                      against a pointer shows up in the same     *
+      *                      cross-program audit trail as DANO/DANO1/   *
+      *                      DANO2, not just in the coercion-specific   *
+      *                      log DANOTMAP already reads.                *
+      *    2026-08-09  DLO   1050-VALIDATE-COERCION no longer compares  *
+      *                      LENGTH OF type1 to LENGTH OF type2 as a    *
+      *                      whole - type1 has grown LAYOUT-VERSION and *
+      *                      COMPONENT-3 since that check was written,  *
+      *                      fields TYPE2 never carried, so the two     *
+      *                      records can never be the same length      *
+      *                      again.  The check now compares only        *
+      *                      COMPONENT-1/COMPONENT-2, the fields the    *
+      *                      coercion below actually depends on.        *
+      *    2026-08-09  DLO   EXCEPTION-FILE now opens EXTEND with an    *
+      *                      OUTPUT fallback, matching COERCION-LOG-    *
+      *                      FILE - this program can run more than      *
+      *                      once per job (DANO1 now calls it directly  *
+      *                      in addition to DANODRV's own call), and a  *
+      *                      plain OPEN OUTPUT was truncating whatever  *
+      *                      the first call in the job had already      *
+      *                      written to TYPE1XCP.                       *
+      *    2026-08-09  DLO   0000-MAINLINE no longer runs its own       *
+      *                      8550-OPEN-AUDIT-LOG/8559-CLOSE-AUDIT-LOG    *
+      *                      when LK-AUDIT-OPEN-FLAG says a caller       *
+      *                      already has PTRAUDIT open (DANO1's nested   *
+      *                      CALL) - a second OPEN EXTEND against a      *
+      *                      file this program's own caller still has   *
+      *                      open was failing and falling back to OPEN  *
+      *                      OUTPUT, truncating everything the caller    *
+      *                      had already written this run.               *
+      *    2026-08-09  DLO   1000-COERCE-DEMO's SET P2 TO P1 AS TYPE2    *
+      *                      now runs through 8500-VERIFY-POINTER-NON-   *
+      *                      NULL like every other pointer SET in this   *
+      *                      program - it was only feeding WS-PTR-CHECK- *
+      *                      NAME for the audit log, skipping the verify *
+      *                      call itself.                                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANO3.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2024-02-14.
+       DATE-COMPILED.
 
-       01 type1 typedef.                  *> typedef name
-          03 component-1 pic x(10).       *> typedef component
-          03 component-2 pic xxxx comp-5. *> typedef component
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "TYPE1XCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
 
-       01 type2 typedef.                  
-          03 component-1 pic x(10). 
-          03 component-2 pic xxxx comp-5.
+           SELECT COERCION-LOG-FILE ASSIGN TO "COERCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COERCION-LOG-STATUS.
 
-       01 p1 pointer type1.
-       01 p2 pointer type2.
- 
-       01 grp1 type1.
-       01 grp2 type2.
+           COPY PTRAUDSL.
 
-      *> Care must be taken using coerction. If the underlying data is
-      *> not of the correct type, undefined behaviour can happen.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EXR-SOURCE-DATA          pic x(20).
+           05  EXR-TARGET-TYPE          pic x(10).
+           05  EXR-REASON               pic x(30).
 
-      *> These would produce syntax errors without the AS
+       FD  COERCION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COERCION-LOG-RECORD.
+           05  CLR-PROGRAM-NAME         pic x(08).
+           05  CLR-FIELD-TOUCHED        pic x(40).
+           05  CLR-TARGET-TYPE          pic x(10).
+           05  CLR-LOG-DATE             pic x(08).
+           05  CLR-LOG-TIME             pic x(08).
 
-           set p1 as type2 to address of grp2
- 
-           set p2 to p1 as type2
+       COPY PTRAUDFD.
 
-           move p1 as type2::component-1 to grp1::component-1
+       WORKING-STORAGE SECTION.
+       COPY TYPE1CPY.
+       COPY PTRCHKWS.
+       COPY PTRAUDWS.
 
-           move component-1 at p1 as type2 to component-1 of grp1
+       01  type2 typedef.
+           03  record-tag            pic x(01) value "2".
+      *                                      *> self-describing type marker
+           03  component-1           pic x(10).
+           03  component-2           pic xxxx comp-5.
 
-      *> See word docs for address of .. as
+       01  p1                           pointer type1.
+       01  p2                           pointer type2.
+
+       01  grp1                         type1.
+       01  grp2                         type2.
+
+       01  WS-SWITCHES.
+           05  WS-EXCEPTION-STATUS      pic x(02).
+           05  WS-COERCION-LOG-STATUS   pic x(02).
+           05  WS-COERCION-OK           pic x(01).
+               88  WS-COERCION-IS-OK             value "Y".
+               88  WS-COERCION-IS-BAD             value "N".
+
+       01  WS-FIELD-TOUCHED             pic x(40).
+       01  WS-COERCION-REASON           pic x(30).
+       01  WS-TYPE1-TAG-VALUE           pic x(01) value "1".
+       01  WS-TYPE2-TAG-VALUE           pic x(01) value "2".
+
+       LINKAGE SECTION.
+       COPY DANOCTL.
+
+       01  LK-SHARED-TYPE1               type1.
+       01  LK-SHARED-TYPE2               type2.
+
+       PROCEDURE DIVISION USING LK-CONTROL, OPTIONAL LK-SHARED-TYPE1,
+               OPTIONAL LK-SHARED-TYPE2.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANO3" TO WS-PROGRAM-NAME
+           PERFORM 0100-RECEIVE-SHARED-RECORDS THRU 0100-EXIT
+           IF NOT LK-AUDIT-ALREADY-OPEN
+               PERFORM 8550-OPEN-AUDIT-LOG THRU 8550-EXIT
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF NOT WS-EXCEPTION-STATUS = "00"
+               CLOSE EXCEPTION-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           OPEN EXTEND COERCION-LOG-FILE
+           IF NOT WS-COERCION-LOG-STATUS = "00"
+               CLOSE COERCION-LOG-FILE
+               OPEN OUTPUT COERCION-LOG-FILE
+           END-IF
+           PERFORM 1050-VALIDATE-COERCION THRU 1050-EXIT
+           IF WS-COERCION-IS-OK
+               PERFORM 1000-COERCE-DEMO THRU 1000-EXIT
+           ELSE
+               DISPLAY "DANO3: TYPE1/TYPE2 LAYOUT MISMATCH - "
+                       "COERCION SKIPPED, SEE TYPE1XCP"
+           END-IF
+           CLOSE EXCEPTION-FILE
+           CLOSE COERCION-LOG-FILE
+           IF NOT LK-AUDIT-ALREADY-OPEN
+               PERFORM 8559-CLOSE-AUDIT-LOG THRU 8559-EXIT
+           END-IF
+           PERFORM 0200-RETURN-SHARED-RECORDS THRU 0200-EXIT
+           GOBACK.
+
+      *****************************************************************
+      *  0100-RECEIVE-SHARED-RECORDS - a caller may pass its own live  *
+      *                                GRP1/GRP2 by reference; when it *
+      *                                does, start this run's demo     *
+      *                                from that record instead of     *
+      *                                this program's own local copy   *
+      *****************************************************************
+       0100-RECEIVE-SHARED-RECORDS.
+           IF ADDRESS OF LK-SHARED-TYPE1 NOT = NULL
+               MOVE LK-SHARED-TYPE1 TO grp1
+           END-IF
+           IF ADDRESS OF LK-SHARED-TYPE2 NOT = NULL
+               MOVE LK-SHARED-TYPE2 TO grp2
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  0200-RETURN-SHARED-RECORDS - hand GRP1 back to a caller who   *
+      *                               shared it, so the coercion this  *
+      *                               run performed is visible on      *
+      *                               return instead of being stranded *
+      *                               in this program's local copy     *
+      *****************************************************************
+       0200-RETURN-SHARED-RECORDS.
+           IF ADDRESS OF LK-SHARED-TYPE1 NOT = NULL
+               MOVE grp1 TO LK-SHARED-TYPE1
+           END-IF.
+       0200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1000-COERCE-DEMO - these would produce syntax errors without *
+      *                     the AS                                     *
+      *****************************************************************
+       1000-COERCE-DEMO.
+           SET p1 AS type2 TO ADDRESS OF grp2
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "2"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P1 AS TYPE2 TO ADDRESS OF GRP2" TO WS-FIELD-TOUCHED
+           PERFORM 1070-LOG-COERCION THRU 1070-EXIT
+
+           SET p2 TO p1 AS type2
+           MOVE p2                      TO WS-PTR-CHECK
+           MOVE "P2"                    TO WS-PTR-CHECK-NAME
+           MOVE "2"                     TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P2 TO P1 AS TYPE2" TO WS-FIELD-TOUCHED
+           PERFORM 1070-LOG-COERCION THRU 1070-EXIT
+
+           MOVE p1 AS type2::component-1 TO grp1::component-1
+           MOVE "P1"                        TO WS-PTR-CHECK-NAME
+           MOVE "COMPONENT-1 AT P1 AS TYPE2" TO WS-FIELD-TOUCHED
+           PERFORM 1070-LOG-COERCION THRU 1070-EXIT
+
+           MOVE component-1 at p1 AS type2 TO component-1 of grp1
+           MOVE "P1"                        TO WS-PTR-CHECK-NAME
+           MOVE "COMPONENT-1 AT P1 AS TYPE2" TO WS-FIELD-TOUCHED
+           PERFORM 1070-LOG-COERCION THRU 1070-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1050-VALIDATE-COERCION - before any AS coercion between      *
+      *                           type1 and type2 is allowed to run,  *
+      *                           confirm the fields TYPE2 actually   *
+      *                           shares with TYPE1 still line up     *
+      *                           byte for byte, AND that GRP2's own  *
+      *                           record-tag says it really is a      *
+      *                           type2 record; on either failure,    *
+      *                           reject the record for manual review *
+      *                           instead of coercing.  TYPE1 also     *
+      *                           carries LAYOUT-VERSION and           *
+      *                           COMPONENT-3 (a chain pointer) that   *
+      *                           TYPE2 was never meant to carry, so   *
+      *                           a whole-record LENGTH OF compare      *
+      *                           between the two typedefs no longer   *
+      *                           applies - only the fields TYPE2       *
+      *                           coerces onto need to match.           *
+      *****************************************************************
+       1050-VALIDATE-COERCION.
+           SET WS-COERCION-IS-OK TO TRUE
+
+           IF LENGTH OF component-1 OF grp1 NOT =
+              LENGTH OF component-1 OF grp2
+              OR LENGTH OF component-2 OF grp1 NOT =
+                 LENGTH OF component-2 OF grp2
+               SET WS-COERCION-IS-BAD TO TRUE
+               MOVE "COMPONENT-1/2 LENGTH MISMATCH"
+                                    TO WS-COERCION-REASON
+               PERFORM 1060-WRITE-EXCEPTION THRU 1060-EXIT
+           END-IF
+
+           IF WS-COERCION-IS-OK
+               IF record-tag OF grp2 NOT = WS-TYPE2-TAG-VALUE
+                   SET WS-COERCION-IS-BAD TO TRUE
+                   MOVE "GRP2 RECORD-TAG DOES NOT MATCH TYPE2"
+                                        TO WS-COERCION-REASON
+                   PERFORM 1060-WRITE-EXCEPTION THRU 1060-EXIT
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1060-WRITE-EXCEPTION - log the source record and the reason  *
+      *                         validation rejected the coercion      *
+      *****************************************************************
+       1060-WRITE-EXCEPTION.
+           MOVE SPACES         TO EXCEPTION-RECORD
+           MOVE grp2           TO EXR-SOURCE-DATA
+           MOVE "TYPE2"        TO EXR-TARGET-TYPE
+           MOVE WS-COERCION-REASON
+                                TO EXR-REASON
+           WRITE EXCEPTION-RECORD.
+       1060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1070-LOG-COERCION - one line to COERCLOG per AS coercion,    *
+      *                      for DANOTMAP's standing audit report     *
+      *****************************************************************
+       1070-LOG-COERCION.
+           MOVE SPACES              TO COERCION-LOG-RECORD
+           MOVE WS-PROGRAM-NAME     TO CLR-PROGRAM-NAME
+           MOVE WS-FIELD-TOUCHED    TO CLR-FIELD-TOUCHED
+           MOVE "TYPE2"             TO CLR-TARGET-TYPE
+           ACCEPT CLR-LOG-DATE      FROM DATE YYYYMMDD
+           ACCEPT CLR-LOG-TIME      FROM TIME
+           WRITE COERCION-LOG-RECORD
+
+           MOVE WS-FIELD-TOUCHED    TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT.
+       1070-EXIT.
+           EXIT.
+
+       COPY PTRCHKPD.
+       COPY PTRAUDPD.
