@@ -0,0 +1,177 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANOCNV1                                         *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  One-time, offline reformat of a TYPE1MST file still in the    *
+      *  layout that predates LAYOUT-VERSION (RECORD-TAG, COMPONENT-1, *
+      *  COMPONENT-2, COMPONENT-3 - no version byte between RECORD-TAG *
+      *  and COMPONENT-1) into the current TYPE1CPY layout.  Run this  *
+      *  once, offline, against a copy of the OLD master before any    *
+      *  DANO/DANO1/DANO2/DANO3/DANO4/DANOMAINT/DANOLOOK build that     *
+      *  expects LAYOUT-VERSION is ever pointed at that file:           *
+      *                                                                *
+      *    1. Take the existing TYPE1MST out of service and copy it     *
+      *       to TYPE1MST.OLD.                                          *
+      *    2. Run DANOCNV1.  It reads TYPE1MST.OLD sequentially under   *
+      *       the old layout and writes a brand-new TYPE1MST under the  *
+      *       current layout, stamping LAYOUT-VERSION to the current    *
+      *       value on every record and NULLing COMPONENT-3 (a chain    *
+      *       pointer is only ever meaningful within the run that set   *
+      *       it - see TYPE1CPY.cpy's modification history).            *
+      *    3. Put the new TYPE1MST into service.                        *
+      *                                                                *
+      *  There is no reliable way to tell an old-layout record from a   *
+      *  new one purely by its bytes - LAYOUT-VERSION is the very       *
+      *  field that would disambiguate them, and it is not present at   *
+      *  all in a record written before this program existed.  That is  *
+      *  why this is a one-time offline pass run at a known point in    *
+      *  the file's history, and not a runtime auto-detection scheme.   *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *    2026-08-09  DLO   COPY TYPE1CPY moved ahead of the FD that    *
+      *                      types TYPE1M-RECORD AS type1, into FILE     *
+      *                      SECTION itself, so the typedef is declared  *
+      *                      before its first use instead of after it.  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANOCNV1.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "TYPE1MST.OLD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-COMPONENT-1
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT TYPE1-MASTER-FILE ASSIGN TO "TYPE1MST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COMPONENT-1 OF TYPE1M-RECORD
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TYPE1CPY.
+
+       FD  OLD-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-TYPE1M-RECORD.
+           05  OLD-RECORD-TAG            pic x(01).
+      *                                      *> pre-layout-version tag
+           05  OLD-COMPONENT-1           pic x(10).
+           05  OLD-COMPONENT-2           pic xxxx comp-5.
+           05  OLD-COMPONENT-3           pointer.
+      *                                      *> never trusted, never copied
+
+       FD  TYPE1-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1M-RECORD                type1.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-OLD-STATUS            pic x(02).
+               88  WS-OLD-OK                     value "00".
+               88  WS-OLD-EOF                    value "10".
+           05  WS-NEW-STATUS            pic x(02).
+               88  WS-NEW-OK                     value "00".
+
+       01  WS-CURRENT-LAYOUT-VERSION    pic 9(02) comp value 1.
+       01  WS-RECORDS-CONVERTED         pic 9(09) comp value 0.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-CONVERT-RECORDS  THRU 2000-EXIT
+               UNTIL WS-OLD-EOF
+           PERFORM 3000-TERMINATE        THRU 3000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE - open the old-layout input and the new-      *
+      *                    layout output, prime the first old record   *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT OLD-MASTER-FILE
+           IF NOT WS-OLD-OK
+               DISPLAY "DANOCNV1: OPEN TYPE1MST.OLD FAILED, STATUS "
+                       WS-OLD-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-OLD-EOF TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT TYPE1-MASTER-FILE
+           IF NOT WS-NEW-OK
+               DISPLAY "DANOCNV1: OPEN OUTPUT TYPE1MST FAILED, STATUS "
+                       WS-NEW-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-OLD-EOF TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 1010-READ-OLD-RECORD THRU 1010-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1010-READ-OLD-RECORD                                         *
+      *****************************************************************
+       1010-READ-OLD-RECORD.
+           READ OLD-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-OLD-EOF TO TRUE
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-CONVERT-RECORDS - carry COMPONENT-1/COMPONENT-2 forward, *
+      *                         stamp the current LAYOUT-VERSION, and  *
+      *                         NULL COMPONENT-3 rather than trust an  *
+      *                         address written under an earlier run  *
+      *****************************************************************
+       2000-CONVERT-RECORDS.
+           MOVE "1"                      TO record-tag OF TYPE1M-RECORD
+           MOVE WS-CURRENT-LAYOUT-VERSION
+                                    TO layout-version OF TYPE1M-RECORD
+           MOVE OLD-COMPONENT-1          TO component-1 OF TYPE1M-RECORD
+           MOVE OLD-COMPONENT-2          TO component-2 OF TYPE1M-RECORD
+           SET component-3 OF TYPE1M-RECORD TO NULL
+
+           WRITE TYPE1M-RECORD
+               INVALID KEY
+                   DISPLAY "DANOCNV1: UNABLE TO WRITE CONVERTED RECORD "
+                           "FOR COMPONENT-1 " OLD-COMPONENT-1
+           NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-CONVERTED
+           END-WRITE
+
+           PERFORM 1010-READ-OLD-RECORD THRU 1010-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE - close both files and report the count        *
+      *****************************************************************
+       3000-TERMINATE.
+           CLOSE OLD-MASTER-FILE
+           CLOSE TYPE1-MASTER-FILE
+           DISPLAY "DANOCNV1: " WS-RECORDS-CONVERTED
+                   " RECORD(S) CONVERTED TO THE CURRENT TYPE1 LAYOUT".
+       3000-EXIT.
+           EXIT.
