@@ -1,32 +1,287 @@
-      * Pointer dereferencing - Untyped pointers
+      *****************************************************************
+      *  PROGRAM-ID.  DANO2                                            *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2024-02-13.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Untyped-pointer dereferencing demonstration - p3 (untyped)    *
+      *  and p4 (typed) both pointed at grp2, a type1 record.          *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2024-02-13  DLO   Original - free-standing snippet, grp2    *
+      *                      seeded from a VALUE clause ("streets").   *
+      *    2026-08-09  DLO   Turned into a callable subprogram so      *
+      *                      DANODRV can run it as part of the batch   *
+      *                      pipeline.  LK-POINTER-STYLE picks which   *
+      *                      of the two pointer styles below runs.     *
+      *    2026-08-09  DLO   Added 8000-CHECK-POINTER, run before      *
+      *                      every AT/:: dereference of p3/p4, so an   *
+      *                      uninitialized SET can no longer read      *
+      *                      whatever garbage sits at address zero.    *
+      *    2026-08-09  DLO   SETs of p3/p4 now also run through the    *
+      *                      shared PTRCHKWS/PTRCHKPD verify macro,     *
+      *                      right where the address is taken;          *
+      *                      8000-VALIDATE-POINTERS is kept as-is for  *
+      *                      the per-dereference re-checks since it     *
+      *                      already covers both pointers at once.      *
+      *    2026-08-09  DLO   1000-UNTYPED-DEMO now runs 8010-CHECK-    *
+      *                      LAYOUT-VERSION before its first AT/::      *
+      *                      dereference of p3.  An untyped pointer     *
+      *                      has no typedef to check field offsets      *
+      *                      against, so a record written under an     *
+      *                      older type1 layout would otherwise be      *
+      *                      misread silently; now layout-version at   *
+      *                      p3 is compared to what this program        *
+      *                      expects and a mismatch is reported.        *
+      *    2026-08-09  DLO   0000-MAINLINE now prints the standard      *
+      *                      CTLRPTWS/CTLRPTPD control report (records *
+      *                      read/set-ok/rejected, hash total on        *
+      *                      component-2) instead of ending silently.  *
+      *    2026-08-09  DLO   Every SET of P3/P4 and every AT/::          *
+      *                      dereference against them now writes a      *
+      *                      line to PTRAUDIT via the shared PTRAUDWS/   *
+      *                      PTRAUDPD macro, so the auditors get a      *
+      *                      program/pointer/field/timestamp trail      *
+      *                      instead of having to read this source.     *
+      *    2026-08-09  DLO   2000-TYPED-DEMO now also runs 8010-CHECK-   *
+      *                      LAYOUT-VERSION, right alongside 1000-       *
+      *                      UNTYPED-DEMO, before its P4::DATA           *
+      *                      dereference - P4 is a typed pointer, but    *
+      *                      the layout-version check protects against  *
+      *                      an old-generation record on disk either     *
+      *                      way, and this program's own text already    *
+      *                      named P4 as one of the reads it covers.     *
+      *    2026-08-09  DLO   2000-TYPED-DEMO's SET P3 TO ADDRESS OF       *
+      *                      GRP2 now runs through 8500-VERIFY-POINTER-  *
+      *                      NON-NULL like every other pointer SET in     *
+      *                      this program - it was previously masked      *
+      *                      only by the later 8000-VALIDATE-POINTERS     *
+      *                      pass, not actually checked at the point of   *
+      *                      the SET.  1000-UNTYPED-DEMO's and 2000-      *
+      *                      TYPED-DEMO's SETs also now pass the target's *
+      *                      RECORD-TAG to WS-PTR-CHECK-TAG, now that      *
+      *                      8500 checks it.                              *
+      *    2026-08-09  DLO   9000-CONTROL-REPORT's CTL-RECORDS-SET-OK      *
+      *                      no longer branches on LK-STYLE-TYPED -        *
+      *                      2000-TYPED-DEMO SETs both P3 and P4 exactly   *
+      *                      like 1000-UNTYPED-DEMO, so the old 1-vs-2     *
+      *                      split no longer matched either path; both     *
+      *                      now report 2.                                 *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANO2.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2024-02-13.
+       DATE-COMPILED.
 
-       01 type1 typedef.                    *> typedef
-           03 component-1 pic x(10) value "streets".        *> typedef component
-           03 component-2 pic xxxx comp-5.  *> typedef component
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PTRAUDSL.
 
-       01 grp2 type1.    *> typed data item
-       01 p3 pointer.    *> untyped pointer
-       01 p4 pointer type1.
-       01 x1 pic x(10).
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PTRAUDFD.
 
-       set p3 to address of grp2
-       set p4 to address of grp2
+       WORKING-STORAGE SECTION.
+       COPY TYPE1CPY.
+       COPY PTRCHKWS.
+       COPY PTRAUDWS.
+       COPY CTLRPTWS.
 
-      * Untyped pointers are allowed in these cases because
-      * the size of the data can be infered from the syntax
+       01  grp2                         type1.
+      *                                      *> typed data item
+       01  p3                           pointer.
+      *                                      *> untyped pointer
+       01  p4                           pointer type1.
+       01  x1                           pic x(10).
 
-      *> AT
-       display data(1:10) at p3.
-       move data(1:10) at p3 to x1
-       move component-2 at p3 to x1
-       
-      *> ::
+       01  WS-BAD-POINTER-NAME          pic x(02).
+       01  WS-EXPECTED-LAYOUT-VERSION   pic 9(02) comp value 1.
 
-       move p3::data(1:10) to x1
-       display x1
-      *> :: is more restrictive only allowing typed pointer
-       
-       move p4::component-2 to x1
-       display x1::component-2::data. 
+       LINKAGE SECTION.
+       COPY DANOCTL.
 
+       PROCEDURE DIVISION USING LK-CONTROL.
 
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANO2"   TO WS-PROGRAM-NAME
+           MOVE "streets" TO component-1 OF grp2
+           PERFORM 8550-OPEN-AUDIT-LOG THRU 8550-EXIT
+
+           IF LK-STYLE-TYPED
+               PERFORM 2000-TYPED-DEMO   THRU 2000-EXIT
+           ELSE
+               PERFORM 1000-UNTYPED-DEMO THRU 1000-EXIT
+           END-IF
+
+           PERFORM 9000-CONTROL-REPORT THRU 9000-EXIT
+           PERFORM 8559-CLOSE-AUDIT-LOG THRU 8559-EXIT
+
+           GOBACK.
+
+      *****************************************************************
+      *  1000-UNTYPED-DEMO - p3 is untyped; the length of the data     *
+      *                      pointed to has to come from the syntax   *
+      *                      of the reference (AT/::), not the        *
+      *                      pointer's own declaration                *
+      *****************************************************************
+       1000-UNTYPED-DEMO.
+           SET p3 TO ADDRESS OF grp2
+           MOVE p3           TO WS-PTR-CHECK
+           MOVE "P3"         TO WS-PTR-CHECK-NAME
+           MOVE "1"          TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P3 TO ADDRESS OF GRP2" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           SET p4 TO ADDRESS OF grp2
+           MOVE p4           TO WS-PTR-CHECK
+           MOVE "P4"         TO WS-PTR-CHECK-NAME
+           MOVE "1"          TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P4 TO ADDRESS OF GRP2" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+      *    Untyped pointers are allowed in these cases because
+      *    the size of the data can be inferred from the syntax, but
+      *    an untyped pointer has no typedef to check field offsets
+      *    against, so an old-layout record has to be caught here
+      *    instead - by hand, before the first dereference.
+
+           PERFORM 8010-CHECK-LAYOUT-VERSION THRU 8010-EXIT
+
+      *    AT
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           DISPLAY data(1:10) at p3
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE data(1:10) at p3 TO x1
+           MOVE "P3"                        TO WS-PTR-CHECK-NAME
+           MOVE "DATA(1:10) AT P3 TO X1"     TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE component-2 at p3 TO x1
+           MOVE "P3"                        TO WS-PTR-CHECK-NAME
+           MOVE "COMPONENT-2 AT P3 TO X1"    TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+      *    ::
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE p3::data(1:10) TO x1
+           MOVE "P3"                        TO WS-PTR-CHECK-NAME
+           MOVE "P3::DATA(1:10) TO X1"       TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+           DISPLAY x1
+
+      *    :: is more restrictive, only allowing a typed pointer.
+
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           MOVE p4::component-2 TO x1
+           MOVE "P4"                        TO WS-PTR-CHECK-NAME
+           MOVE "P4::COMPONENT-2 TO X1"      TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+           DISPLAY x1::component-2::data.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-TYPED-DEMO - the typed side of the same record, via p4  *
+      *****************************************************************
+       2000-TYPED-DEMO.
+           SET p3 TO ADDRESS OF grp2
+           MOVE p3           TO WS-PTR-CHECK
+           MOVE "P3"         TO WS-PTR-CHECK-NAME
+           MOVE "1"          TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P3 TO ADDRESS OF GRP2"  TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           SET p4 TO ADDRESS OF grp2
+           MOVE p4           TO WS-PTR-CHECK
+           MOVE "P4"         TO WS-PTR-CHECK-NAME
+           MOVE "1"          TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P4 TO ADDRESS OF GRP2"  TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           PERFORM 8000-VALIDATE-POINTERS THRU 8000-EXIT
+           PERFORM 8010-CHECK-LAYOUT-VERSION THRU 8010-EXIT
+           DISPLAY "p4 is " p4::data.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-VALIDATE-POINTERS - confirm p3 and p4 are non-NULL      *
+      *                           before the caller dereferences      *
+      *                           either one with AT or ::            *
+      *****************************************************************
+       8000-VALIDATE-POINTERS.
+           IF p3 = NULL
+               MOVE "P3" TO WS-BAD-POINTER-NAME
+               GO TO 9999-POINTER-ERROR-EXIT
+           END-IF
+
+           IF p4 = NULL
+               MOVE "P4" TO WS-BAD-POINTER-NAME
+               GO TO 9999-POINTER-ERROR-EXIT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8010-CHECK-LAYOUT-VERSION - layout-version at p3 tells us     *
+      *                              which generation of type1's       *
+      *                              layout the record behind p3 was   *
+      *                              written under; report (do not     *
+      *                              silently misread) when it does    *
+      *                              not match what this program       *
+      *                              expects                            *
+      *****************************************************************
+       8010-CHECK-LAYOUT-VERSION.
+           IF layout-version at p3 NOT = WS-EXPECTED-LAYOUT-VERSION
+               DISPLAY "DANO2: RECORD AT P3 IS LAYOUT VERSION "
+                       layout-version at p3 " - THIS PROGRAM EXPECTS "
+                       WS-EXPECTED-LAYOUT-VERSION
+           END-IF.
+       8010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-CONTROL-REPORT - both the untyped style (1000-UNTYPED-   *
+      *                        DEMO) and the typed style (2000-TYPED-  *
+      *                        DEMO) SET p3 and p4 against grp2, two    *
+      *                        successful pointer SETs either way -    *
+      *                        one type1 record was read and every SET *
+      *                        taken succeeded or 8500-VERIFY-POINTER- *
+      *                        NON-NULL would already have GOBACK'd     *
+      *                        this run out                             *
+      *****************************************************************
+       9000-CONTROL-REPORT.
+           MOVE WS-PROGRAM-NAME     TO CTL-PROGRAM-NAME
+           MOVE 1                   TO CTL-RECORDS-READ
+           MOVE 0                   TO CTL-RECORDS-REJECTED
+           MOVE component-2 OF grp2 TO CTL-HASH-TOTAL
+           MOVE 2                   TO CTL-RECORDS-SET-OK
+
+           PERFORM 8600-PRINT-CONTROL-REPORT THRU 8600-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9999-POINTER-ERROR-EXIT - a bad pointer was about to be      *
+      *                            dereferenced; identify it and stop *
+      *****************************************************************
+       9999-POINTER-ERROR-EXIT.
+           DISPLAY "DANO2: POINTER " WS-BAD-POINTER-NAME
+                   " IS NULL - CANNOT DEREFERENCE"
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       COPY PTRCHKPD.
+       COPY PTRAUDPD.
+       COPY CTLRPTPD.
