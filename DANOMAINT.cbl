@@ -0,0 +1,173 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANOMAINT                                        *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Interactive maintenance transaction for TYPE1MST.  Operator   *
+      *  keys a component-1, the matching record is read, its new      *
+      *  component-1/component-2 are keyed and SET through a pointer  *
+      *  onto the record's own storage, then rewritten - no recompile *
+      *  of DANO/DANO1 needed for a day-to-day correction.             *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *    2026-08-09  DLO   COMPONENT-3 (the chain NEXT pointer) is    *
+      *                      now forced to NULL before REWRITE - this   *
+      *                      transaction only maintains COMPONENT-1/2   *
+      *                      and never dereferences a chain, so it has  *
+      *                      no business preserving whatever address a  *
+      *                      prior run happened to leave on the record. *
+      *    2026-08-09  DLO   COPY TYPE1CPY moved ahead of the FD that    *
+      *                      types TYPE1M-RECORD AS type1, into FILE     *
+      *                      SECTION itself, so the typedef is declared  *
+      *                      before its first use instead of after it.  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANOMAINT.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPE1-MASTER-FILE ASSIGN TO "TYPE1MST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPONENT-1 OF TYPE1M-RECORD
+               FILE STATUS IS WS-TYPE1M-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TYPE1CPY.
+
+       FD  TYPE1-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1M-RECORD                type1.
+
+       WORKING-STORAGE SECTION.
+       COPY PTRCHKWS.
+
+       01  p1                           pointer type1.
+
+       01  WS-SWITCHES.
+           05  WS-TYPE1M-STATUS         pic x(02).
+               88  WS-TYPE1M-OK                  value "00".
+               88  WS-TYPE1M-NOTFOUND            value "23".
+           05  WS-MORE-TRANSACTIONS     pic x(01) value "Y".
+               88  WS-MORE-TRANSACTIONS-YES       value "Y".
+
+       01  WS-INPUT-KEY                 pic x(10).
+       01  WS-INPUT-COMPONENT-1         pic x(10).
+       01  WS-INPUT-COMPONENT-2         pic 9(04).
+       01  WS-INPUT-CONTINUE            pic x(01).
+       01  WS-MESSAGE                   pic x(40).
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-KEY.
+           05  LINE 1 COL 1  VALUE "DANOMAINT - TYPE1 MAINTENANCE".
+           05  LINE 3 COL 1  VALUE "COMPONENT-1 TO MAINTAIN: ".
+           05  LINE 3 COL 27 PIC X(10) TO WS-INPUT-KEY.
+
+       01  SCR-UPDATE-FIELDS.
+           05  LINE 5 COL 1  VALUE "NEW COMPONENT-1: ".
+           05  LINE 5 COL 19 PIC X(10) USING WS-INPUT-COMPONENT-1.
+           05  LINE 6 COL 1  VALUE "NEW COMPONENT-2: ".
+           05  LINE 6 COL 19 PIC 9(04) USING WS-INPUT-COMPONENT-2.
+
+       01  SCR-MESSAGE-LINE.
+           05  LINE 8 COL 1  PIC X(40) FROM WS-MESSAGE.
+
+       01  SCR-CONTINUE-PROMPT.
+           05  LINE 10 COL 1 VALUE "ANOTHER RECORD (Y/N)? ".
+           05  LINE 10 COL 23 PIC X(01) TO WS-INPUT-CONTINUE.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANOMAINT" TO WS-PROGRAM-NAME
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-MAINTAIN-RECORD  THRU 2000-EXIT
+               UNTIL NOT WS-MORE-TRANSACTIONS-YES
+           PERFORM 3000-TERMINATE        THRU 3000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O TYPE1-MASTER-FILE
+           IF NOT WS-TYPE1M-OK
+               DISPLAY "DANOMAINT: OPEN TYPE1MST FAILED, STATUS "
+                       WS-TYPE1M-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "N" TO WS-MORE-TRANSACTIONS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-MAINTAIN-RECORD - key a component-1, key new values,    *
+      *                         SET them through a pointer, rewrite   *
+      *****************************************************************
+       2000-MAINTAIN-RECORD.
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY SCR-INQUIRY-KEY
+           ACCEPT SCR-INQUIRY-KEY
+
+           MOVE WS-INPUT-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           READ TYPE1-MASTER-FILE
+               INVALID KEY
+                   MOVE "RECORD NOT FOUND" TO WS-MESSAGE
+                   DISPLAY SCR-MESSAGE-LINE
+                   GO TO 2000-ASK-CONTINUE
+           END-READ
+
+           SET p1 TO ADDRESS OF TYPE1M-RECORD
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+           MOVE p1::component-1 TO WS-INPUT-COMPONENT-1
+           MOVE p1::component-2 TO WS-INPUT-COMPONENT-2
+           DISPLAY SCR-UPDATE-FIELDS
+           ACCEPT SCR-UPDATE-FIELDS
+
+           SET p1 TO ADDRESS OF TYPE1M-RECORD
+           MOVE WS-INPUT-COMPONENT-1 TO p1::component-1
+           MOVE WS-INPUT-COMPONENT-2 TO p1::component-2
+           SET p1::component-3 TO NULL
+
+           REWRITE TYPE1M-RECORD
+               INVALID KEY
+                   MOVE "REWRITE FAILED" TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE "RECORD UPDATED" TO WS-MESSAGE
+           END-REWRITE
+           DISPLAY SCR-MESSAGE-LINE.
+
+       2000-ASK-CONTINUE.
+           DISPLAY SCR-CONTINUE-PROMPT
+           ACCEPT SCR-CONTINUE-PROMPT
+           IF WS-INPUT-CONTINUE NOT = "Y"
+               MOVE "N" TO WS-MORE-TRANSACTIONS
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE                                               *
+      *****************************************************************
+       3000-TERMINATE.
+           CLOSE TYPE1-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
+
+       COPY PTRCHKPD.
