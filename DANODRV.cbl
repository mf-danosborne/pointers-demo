@@ -0,0 +1,124 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANODRV                                          *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Batch driver for the DANO pointer demonstration suite.  Reads *
+      *  one parameter card (record count / pointer style) and CALLs  *
+      *  DANO, DANO1, DANO2, DANO3 and DANO4 in turn, so the programs  *
+      *  run as a single scheduled job instead of five ad hoc          *
+      *  compiles.                                                      *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.                          *
+      *    2026-08-09  DLO   Added DANO4 (the type3 untyped-pointer     *
+      *                      demo) to the pipeline.                     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANODRV.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-FILE ASSIGN TO "DANOPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-CARD-RECORD.
+           05  PARM-RECORD-COUNT        pic 9(06).
+           05  PARM-POINTER-STYLE       pic x(01).
+
+       WORKING-STORAGE SECTION.
+       COPY DANOCTL.
+
+       01  WS-SWITCHES.
+           05  WS-PARM-STATUS           pic x(02).
+               88  WS-PARM-OK                    value "00".
+               88  WS-PARM-EOF                   value "10".
+
+       01  WS-PROGRAMS-RUN              pic 9(02) comp value 0.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-RUN-PIPELINE    THRU 2000-EXIT
+           PERFORM 3000-TERMINATE       THRU 3000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE - read the one parameter card for this run,  *
+      *                    defaulting sensibly if none is supplied    *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE 1   TO LK-RECORD-COUNT
+           MOVE "T" TO LK-POINTER-STYLE
+
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-OK
+               READ PARM-CARD-FILE
+                   AT END
+                       DISPLAY "DANODRV: NO PARAMETER CARD, USING "
+                               "DEFAULTS"
+                   NOT AT END
+                       MOVE PARM-RECORD-COUNT  TO LK-RECORD-COUNT
+                       MOVE PARM-POINTER-STYLE TO LK-POINTER-STYLE
+               END-READ
+               CLOSE PARM-CARD-FILE
+           ELSE
+               DISPLAY "DANODRV: NO PARAMETER CARD FOUND, USING "
+                       "DEFAULTS"
+           END-IF
+
+           DISPLAY "DANODRV: RECORD COUNT " LK-RECORD-COUNT
+                   " POINTER STYLE " LK-POINTER-STYLE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-RUN-PIPELINE - CALL each demo program as a subprogram,  *
+      *                      passing the shared control record        *
+      *****************************************************************
+       2000-RUN-PIPELINE.
+           DISPLAY "DANODRV: CALLING DANO"
+           CALL "DANO" USING LK-CONTROL
+           ADD 1 TO WS-PROGRAMS-RUN
+
+           DISPLAY "DANODRV: CALLING DANO1"
+           CALL "DANO1" USING LK-CONTROL
+           ADD 1 TO WS-PROGRAMS-RUN
+
+           DISPLAY "DANODRV: CALLING DANO2"
+           CALL "DANO2" USING LK-CONTROL
+           ADD 1 TO WS-PROGRAMS-RUN
+
+           DISPLAY "DANODRV: CALLING DANO3"
+           CALL "DANO3" USING LK-CONTROL
+           ADD 1 TO WS-PROGRAMS-RUN
+
+           DISPLAY "DANODRV: CALLING DANO4"
+           CALL "DANO4" USING LK-CONTROL
+           ADD 1 TO WS-PROGRAMS-RUN.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE - report how much of the pipeline ran         *
+      *****************************************************************
+       3000-TERMINATE.
+           DISPLAY "DANODRV: " WS-PROGRAMS-RUN " PROGRAM(S) EXECUTED".
+       3000-EXIT.
+           EXIT.
