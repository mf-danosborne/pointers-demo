@@ -0,0 +1,159 @@
+      *****************************************************************
+      *  PROGRAM-ID.  DANOLOOK                                         *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2026-08-09.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Read-only interactive lookup for TYPE1MST.  Operator keys a   *
+      *  component-1, the matching record is read and its fields       *
+      *  displayed - no rewrite, no recompile of DANO/DANO1/DANO2/      *
+      *  DANO3/DANO4 needed to answer "what's in that record".         *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2026-08-09  DLO   Initial version.  Displays component-1/   *
+      *                      component-2, the only fields TYPE1MST     *
+      *                      actually persists; type3's component-3/   *
+      *                      component-4 have no master file of their  *
+      *                      own yet (dano4's grp3 is a WORKING-STORAGE *
+      *                      demo record only), so there is nothing on *
+      *                      disk for those two fields to look up.      *
+      *    2026-08-09  DLO   COPY TYPE1CPY moved ahead of the FD that    *
+      *                      types TYPE1M-RECORD AS type1, into FILE     *
+      *                      SECTION itself, so the typedef is declared  *
+      *                      before its first use instead of after it.  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANOLOOK.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPE1-MASTER-FILE ASSIGN TO "TYPE1MST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPONENT-1 OF TYPE1M-RECORD
+               FILE STATUS IS WS-TYPE1M-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TYPE1CPY.
+
+       FD  TYPE1-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1M-RECORD                type1.
+
+       WORKING-STORAGE SECTION.
+       COPY PTRCHKWS.
+
+       01  p1                           pointer type1.
+
+       01  WS-SWITCHES.
+           05  WS-TYPE1M-STATUS         pic x(02).
+               88  WS-TYPE1M-OK                  value "00".
+               88  WS-TYPE1M-NOTFOUND            value "23".
+           05  WS-MORE-LOOKUPS          pic x(01) value "Y".
+               88  WS-MORE-LOOKUPS-YES           value "Y".
+
+       01  WS-INPUT-KEY                 pic x(10).
+       01  WS-DISPLAY-COMPONENT-1       pic x(10).
+       01  WS-DISPLAY-COMPONENT-2       pic 9(04).
+       01  WS-INPUT-CONTINUE            pic x(01).
+       01  WS-MESSAGE                   pic x(40).
+
+       SCREEN SECTION.
+       01  SCR-LOOKUP-KEY.
+           05  LINE 1 COL 1  VALUE "DANOLOOK - TYPE1 RECORD LOOKUP".
+           05  LINE 3 COL 1  VALUE "COMPONENT-1 TO LOOK UP: ".
+           05  LINE 3 COL 26 PIC X(10) TO WS-INPUT-KEY.
+
+       01  SCR-DISPLAY-FIELDS.
+           05  LINE 5 COL 1  VALUE "COMPONENT-1: ".
+           05  LINE 5 COL 15 PIC X(10) FROM WS-DISPLAY-COMPONENT-1.
+           05  LINE 6 COL 1  VALUE "COMPONENT-2: ".
+           05  LINE 6 COL 15 PIC 9(04) FROM WS-DISPLAY-COMPONENT-2.
+
+       01  SCR-MESSAGE-LINE.
+           05  LINE 8 COL 1  PIC X(40) FROM WS-MESSAGE.
+
+       01  SCR-CONTINUE-PROMPT.
+           05  LINE 10 COL 1 VALUE "ANOTHER LOOKUP (Y/N)? ".
+           05  LINE 10 COL 23 PIC X(01) TO WS-INPUT-CONTINUE.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANOLOOK" TO WS-PROGRAM-NAME
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-LOOKUP-RECORD    THRU 2000-EXIT
+               UNTIL NOT WS-MORE-LOOKUPS-YES
+           PERFORM 3000-TERMINATE        THRU 3000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT TYPE1-MASTER-FILE
+           IF NOT WS-TYPE1M-OK
+               DISPLAY "DANOLOOK: OPEN TYPE1MST FAILED, STATUS "
+                       WS-TYPE1M-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "N" TO WS-MORE-LOOKUPS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-LOOKUP-RECORD - key a component-1, read it, display it   *
+      *****************************************************************
+       2000-LOOKUP-RECORD.
+           MOVE SPACES TO WS-MESSAGE
+           DISPLAY SCR-LOOKUP-KEY
+           ACCEPT SCR-LOOKUP-KEY
+
+           MOVE WS-INPUT-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           READ TYPE1-MASTER-FILE
+               INVALID KEY
+                   MOVE "RECORD NOT FOUND" TO WS-MESSAGE
+                   DISPLAY SCR-MESSAGE-LINE
+                   GO TO 2000-ASK-CONTINUE
+           END-READ
+
+           SET p1 TO ADDRESS OF TYPE1M-RECORD
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+
+           MOVE p1::component-1 TO WS-DISPLAY-COMPONENT-1
+           MOVE p1::component-2 TO WS-DISPLAY-COMPONENT-2
+           DISPLAY SCR-DISPLAY-FIELDS
+           MOVE "RECORD FOUND" TO WS-MESSAGE
+           DISPLAY SCR-MESSAGE-LINE.
+
+       2000-ASK-CONTINUE.
+           DISPLAY SCR-CONTINUE-PROMPT
+           ACCEPT SCR-CONTINUE-PROMPT
+           IF WS-INPUT-CONTINUE NOT = "Y"
+               MOVE "N" TO WS-MORE-LOOKUPS
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE                                               *
+      *****************************************************************
+       3000-TERMINATE.
+           CLOSE TYPE1-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
+
+       COPY PTRCHKPD.
