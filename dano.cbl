@@ -1,13 +1,217 @@
-       01 type1 typedef.                  *> typedef name/typedef compnent.
-         03 component-1 pic x(10).       *> typedef component
-         03 component-2 pic xxxx comp-5. *> typedef component
+      *****************************************************************
+      *  PROGRAM-ID.  DANO                                             *
+      *  AUTHOR.      D. L. OSBORNE                                    *
+      *  INSTALLATION. DEMO SYSTEMS.                                   *
+      *  DATE-WRITTEN. 2024-02-11.                                     *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  Basic typed-pointer SET/dereference demonstration against a  *
+      *  single type1 record (grp1).                                  *
+      *-----------------------------------------------------------------
+      *  Modification history                                         *
+      *    2024-02-11  DLO   Original - grp1 seeded from a VALUE       *
+      *                      clause / literal MOVE, throwaway data.    *
+      *    2026-08-09  DLO   grp1 now lives on TYPE1MST, an indexed    *
+      *                      file keyed on component-1.  Loaded at    *
+      *                      start of run, rewritten at end of run,    *
+      *                      so the pointer demo carries real data     *
+      *                      across batch cycles instead of            *
+      *                      re-seeding "hello" every time.            *
+      *    2026-08-09  DLO   Turned into a callable subprogram, driven *
+      *                      by LK-CONTROL, so DANODRV can run it as   *
+      *                      one step of the batch pipeline.           *
+      *    2026-08-09  DLO   SET of p1 now runs through the shared     *
+      *                      PTRCHKWS/PTRCHKPD verify macro instead of *
+      *                      a bare SET.                                *
+      *    2026-08-09  DLO   3000-TERMINATE now prints the standard    *
+      *                      CTLRPTWS/CTLRPTPD control report (records *
+      *                      read/set-ok/rejected, hash total on        *
+      *                      component-2) instead of ending silently.  *
+      *    2026-08-09  DLO   The SET of P1 and the ADD against          *
+      *                      P1::COMPONENT-2 now each write a line to   *
+      *                      PTRAUDIT via the shared PTRAUDWS/PTRAUDPD  *
+      *                      macro, so every touch of a pointer in this *
+      *                      program leaves a program/pointer/field/    *
+      *                      timestamp trail for the auditors.          *
+      *    2026-08-09  DLO   COMPONENT-3 (the chain NEXT pointer) is    *
+      *                      now forced to NULL immediately before      *
+      *                      every WRITE/REWRITE of TYPE1M-RECORD - a   *
+      *                      process's own address space means         *
+      *                      nothing to a later run or to another       *
+      *                      program reading the same master, so no    *
+      *                      pointer value may ride along onto disk.    *
+      *    2026-08-09  DLO   COPY TYPE1CPY moved ahead of the FD that    *
+      *                      types TYPE1M-RECORD AS type1, into FILE     *
+      *                      SECTION itself, so the typedef is declared  *
+      *                      before its first use instead of after it.  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DANO.
+       AUTHOR.        D. L. OSBORNE.
+       INSTALLATION.  DEMO SYSTEMS.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
 
-       01 p1 pointer type1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
 
-       01 grp1 type1.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPE1-MASTER-FILE ASSIGN TO "TYPE1MST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPONENT-1 OF TYPE1M-RECORD
+               FILE STATUS IS WS-TYPE1M-STATUS.
 
-       set p1 to address of grp1.
-       move "hello" to p1::component-1.
+           COPY PTRAUDSL.
 
-       display "p1 is " p1::data.
-       display data at p1.
\ No newline at end of file
+       DATA DIVISION.
+       FILE SECTION.
+       COPY TYPE1CPY.
+
+       FD  TYPE1-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TYPE1M-RECORD                type1.
+
+       COPY PTRAUDFD.
+
+       WORKING-STORAGE SECTION.
+       COPY PTRCHKWS.
+       COPY PTRAUDWS.
+       COPY CTLRPTWS.
+
+       01  p1                           pointer type1.
+
+       01  grp1                         type1.
+
+       01  WS-SWITCHES.
+           05  WS-TYPE1M-STATUS         pic x(02).
+               88  WS-TYPE1M-OK                  value "00".
+               88  WS-TYPE1M-NOTFOUND            value "23".
+
+       01  WS-DEFAULT-KEY               pic x(10) value "hello".
+       01  WS-TOUCH-COUNT                pic 9(06) comp.
+
+       LINKAGE SECTION.
+       COPY DANOCTL.
+
+       PROCEDURE DIVISION USING LK-CONTROL.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           MOVE "DANO"                  TO WS-PROGRAM-NAME
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+           PERFORM 3000-TERMINATE       THRU 3000-EXIT
+           GOBACK.
+
+      *****************************************************************
+      *  1000-INITIALIZE - open the master and load grp1 from it,     *
+      *                    seeding a first-run record if none exists  *
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 8550-OPEN-AUDIT-LOG THRU 8550-EXIT
+           OPEN I-O TYPE1-MASTER-FILE
+           IF NOT WS-TYPE1M-OK AND NOT WS-TYPE1M-NOTFOUND
+               DISPLAY "DANO: OPEN TYPE1MST FAILED, STATUS "
+                       WS-TYPE1M-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE WS-DEFAULT-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           READ TYPE1-MASTER-FILE
+               INVALID KEY
+                   PERFORM 1100-SEED-FIRST-RECORD THRU 1100-EXIT
+           END-READ
+
+           MOVE TYPE1M-RECORD TO grp1.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-SEED-FIRST-RECORD - first run ever, no master yet       *
+      *****************************************************************
+       1100-SEED-FIRST-RECORD.
+           MOVE WS-DEFAULT-KEY TO COMPONENT-1 OF TYPE1M-RECORD
+           MOVE 0              TO COMPONENT-2 OF TYPE1M-RECORD
+           SET COMPONENT-3 OF TYPE1M-RECORD TO NULL
+           WRITE TYPE1M-RECORD
+               INVALID KEY
+                   DISPLAY "DANO: UNABLE TO SEED TYPE1MST"
+                   MOVE 16 TO RETURN-CODE
+           END-WRITE.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-RECORD - the pointer demonstration proper:      *
+      *                        SET p1 to grp1's address and touch     *
+      *                        component-2 through the pointer        *
+      *****************************************************************
+       2000-PROCESS-RECORD.
+           SET p1 TO ADDRESS OF grp1
+           MOVE p1              TO WS-PTR-CHECK
+           MOVE "P1"            TO WS-PTR-CHECK-NAME
+           MOVE "1"             TO WS-PTR-CHECK-TAG
+           PERFORM 8500-VERIFY-POINTER-NON-NULL THRU 8500-EXIT
+           MOVE "SET P1 TO ADDRESS OF GRP1" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT
+
+           DISPLAY "p1 is " p1::data
+
+           MOVE 1 TO WS-TOUCH-COUNT
+           IF LK-RECORD-COUNT > 0
+               MOVE LK-RECORD-COUNT TO WS-TOUCH-COUNT
+           END-IF
+
+           PERFORM 2100-TOUCH-COMPONENT-2 THRU 2100-EXIT
+               WS-TOUCH-COUNT TIMES
+
+           DISPLAY "p1 is " p1::data
+           DISPLAY data at p1.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-TOUCH-COMPONENT-2 - simulate LK-RECORD-COUNT units of   *
+      *                           work against the one record DANO    *
+      *                           holds a pointer to                  *
+      *****************************************************************
+       2100-TOUCH-COMPONENT-2.
+           ADD 1 TO p1::component-2
+           MOVE "P1::COMPONENT-2 (ADD 1)" TO WS-PTR-AUDIT-FIELD
+           PERFORM 8555-LOG-POINTER-AUDIT THRU 8555-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-TERMINATE - rewrite grp1 back to the master and close   *
+      *****************************************************************
+       3000-TERMINATE.
+           MOVE grp1 TO TYPE1M-RECORD
+           SET COMPONENT-3 OF TYPE1M-RECORD TO NULL
+           REWRITE TYPE1M-RECORD
+               INVALID KEY
+                   DISPLAY "DANO: REWRITE OF TYPE1MST FAILED"
+           END-REWRITE
+
+           CLOSE TYPE1-MASTER-FILE
+
+           MOVE WS-PROGRAM-NAME     TO CTL-PROGRAM-NAME
+           MOVE 1                   TO CTL-RECORDS-READ
+           MOVE 1                   TO CTL-RECORDS-SET-OK
+           MOVE 0                   TO CTL-RECORDS-REJECTED
+           MOVE component-2 OF grp1 TO CTL-HASH-TOTAL
+           PERFORM 8600-PRINT-CONTROL-REPORT THRU 8600-EXIT
+           PERFORM 8559-CLOSE-AUDIT-LOG THRU 8559-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       COPY PTRCHKPD.
+       COPY PTRAUDPD.
+       COPY CTLRPTPD.
